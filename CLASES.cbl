@@ -1,140 +1,251 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           CLASS A-G IS "A" THRU "G", "a" THRU "g", "7" THRU "9".
-           CLASS A-G-UPPER IS "A" THRU "G".
-           CLASS A-G-LOWER IS "a" THRU "g".
-           CLASS BINARIO IS ZERO THRU "1".
-           CLASS HEX IS ZERO THRU "9", "A" THRU "F", "a" THRU "f".
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 Valor1 PIC X(4) VALUE "ABCD".
-           01 Valor2 PIC X(4) VALUE "A9cD".
-           01 Valor3 PIC X(4) VALUE "0101".
-           01 Valor4 PIC X(6) VALUE "aC24FF".
-       PROCEDURE DIVISION.
-       *> Solicita datos al usuario.
-       SolicitaValor1.
-       *> Solicita Valor 1.
-            DISPLAY "--------------------------------------------"
-            DISPLAY
-            "Introduce cuatro caracteres en mayúscula entre A y G:".
-            DISPLAY "--------------------------------------------"
-            ACCEPT Valor1.
-
-       CompruebaValor1.
-           IF Valor1 IS A-G-UPPER OR Valor1 IS A-G-LOWER THEN
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor1 " y está en el rango"
-               DISPLAY "--------------------------------------------"
-           ELSE
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor1 " y no está en el rango"
-               DISPLAY "--------------------------------------------"
-           END-IF.
-
-       SolicitaValor2.
-       *> Solicita Valor2.
-            DISPLAY
-            "Introduce cuatro caracteres:".
-            DISPLAY "--------------------------------------------"
-            ACCEPT Valor2.
-
-       CompruebaValor2.
-
-           IF Valor2 IS A-G THEN
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor2 " y está en el rango"
-               DISPLAY "--------------------------------------------"
-           ELSE
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor2 " y no está en el rango"
-               DISPLAY "--------------------------------------------"
-               DISPLAY "INTÉNTALO DE NUEVO"
-               DISPLAY "--------------------------------------------"
-               ACCEPT Valor2
-                   IF Valor2 IS A-G THEN
-                       DISPLAY
-               "--------------------------------------------"
-                       DISPLAY
-                       "Has escrito " Valor2 " y está en el rango"
-                       DISPLAY
-               "--------------------------------------------"
-                   ELSE
-                       DISPLAY
-               "--------------------------------------------"
-                       DISPLAY
-               "Has escrito dos veces y fuera de rango"
-                       DISPLAY
-               "--------------------------------------------"
-                       DISPLAY "ÚLTIMO INTENTO"
-                       DISPLAY
-               "--------------------------------------------"
-                       ACCEPT Valor2
-                       DISPLAY
-               "--------------------------------------------"
-                           IF Valor2 IS A-G THEN
-                           DISPLAY
-               "--------------------------------------------"
-                           DISPLAY
-                           "Has escrito " Valor2 " y está en el rango"
-                           DISPLAY
-               "--------------------------------------------"
-                           ELSE
-                           DISPLAY
-               "--------------------------------------------"
-                           DISPLAY
-               "Has escrito tres veces y fuera de rango"
-                           DISPLAY
-               "--------------------------------------------"
-
-
-           END-IF.
-
-       SolicitaValor3.
-       *> Solicita Valor3.
-            DISPLAY "Introduce un binario de 4 dígitos:".
-            DISPLAY "--------------------------------------------"
-            ACCEPT Valor3.
-
-       CompruebaValor3.
-
-           IF Valor3 IS BINARIO THEN
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor3 " y está en el rango"
-               DISPLAY "--------------------------------------------"
-           ELSE
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor3 " y no está en el rango"
-               DISPLAY "--------------------------------------------"
-           END-IF.
-
-       SolicitaValor4.
-       *> Solicita Valor4.
-            DISPLAY "Introduce un hexadecimal de 6 dígitos:".
-            DISPLAY "--------------------------------------------"
-            ACCEPT Valor4.
-
-       CompruebaValor4.
-
-           IF Valor4 IS HEX THEN
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor4 " y está en el rango"
-               DISPLAY "--------------------------------------------"
-           ELSE
-               DISPLAY "--------------------------------------------"
-               DISPLAY "Has escrito " Valor4 " y no está en el rango"
-               DISPLAY "--------------------------------------------"
-           END-IF.
-
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS A-G IS "A" THRU "G", "a" THRU "g", "7" THRU "9".
+           CLASS A-G-UPPER IS "A" THRU "G".
+           CLASS A-G-LOWER IS "a" THRU "g".
+           CLASS BINARIO IS ZERO THRU "1".
+           CLASS HEX IS ZERO THRU "9", "A" THRU "F", "a" THRU "f".
+           CLASS CODIGO-CUENTA IS "0" THRU "9", "A" THRU "Z".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPCIONES
+               ASSIGN TO "EXCEPCIONES-CLASES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPCIONES.
+       DATA DIVISION.
+       FILE SECTION.
+      * CADA VALOR RECHAZADO POR UNA COMPRUEBA-VALOR SE REGISTRA AQUI,
+      * UNO POR LINEA, PARA PODER AUDITAR LAS ENTRADAS FUERA DE RANGO.
+       FD  EXCEPCIONES.
+       01  REG-EXCEPCION                 PIC X(90).
+
+       WORKING-STORAGE SECTION.
+           01 Valor1 PIC X(4) VALUE "ABCD".
+           01 Valor2 PIC X(4) VALUE "A9cD".
+           01 Valor3 PIC X(4) VALUE "0101".
+           01 Valor4 PIC X(6) VALUE "aC24FF".
+           01 Valor5 PIC X(7) VALUE "AAA0000".
+
+           77  FS-EXCEPCIONES             PIC XX.
+           77  WK-LIMITE-INTENTOS         PIC 9      VALUE 3.
+           77  WK-INTENTO-VALOR2          PIC 9      VALUE 1.
+           77  WK-TOTAL-OK                PIC 9      VALUE ZERO.
+           77  WK-TOTAL-FALLO             PIC 9      VALUE ZERO.
+           77  WK-NOMBRE-CHECK            PIC X(20)  VALUE SPACES.
+           77  WK-VALOR-LOG               PIC X(10)  VALUE SPACES.
+           77  WK-FECHA-EXCEPCION         PIC X(14)  VALUE SPACES.
+
+           01  SWITCHES-CLASES.
+               05 SW-VALOR2-OK            PIC X      VALUE 'N'.
+                  88 VALOR2-ACEPTADO                 VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       *> Solicita datos al usuario.
+       Inicio.
+           PERFORM AbreArchivoExcepciones
+           PERFORM SolicitaValor1
+           PERFORM CompruebaValor1
+           PERFORM SolicitaValor2
+           PERFORM CompruebaValor2
+           PERFORM SolicitaValor3
+           PERFORM CompruebaValor3
+           PERFORM SolicitaValor4
+           PERFORM CompruebaValor4
+           PERFORM SolicitaValor5
+           PERFORM CompruebaValor5
+           PERFORM ReportaResumen
+           STOP RUN.
+
+       AbreArchivoExcepciones.
+      *> EXCEPCIONES-CLASES.TXT SE ABRE EN EXTEND PARA QUE CADA CORRIDA AGREGUE
+      *> SUS RECHAZOS A LOS YA ESCRITOS. SI TODAVIA NO EXISTE SE CREA
+      *> VACIO ANTES DE ABRIRLO EN EXTEND.
+            OPEN EXTEND EXCEPCIONES
+
+            IF FS-EXCEPCIONES = "35"
+                OPEN OUTPUT EXCEPCIONES
+                CLOSE EXCEPCIONES
+                OPEN EXTEND EXCEPCIONES
+            END-IF
+
+            IF FS-EXCEPCIONES NOT = "00"
+                DISPLAY "ERROR ABRIENDO EXCEPCIONES-CLASES.TXT: "
+                        FS-EXCEPCIONES
+                STOP RUN
+            END-IF.
+
+       SolicitaValor1.
+       *> Solicita Valor 1.
+            DISPLAY "--------------------------------------------"
+            DISPLAY
+            "Introduce cuatro caracteres en mayúscula entre A y G:".
+            DISPLAY "--------------------------------------------"
+            ACCEPT Valor1.
+
+       CompruebaValor1.
+           IF Valor1 IS A-G-UPPER OR Valor1 IS A-G-LOWER THEN
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor1 " y está en el rango"
+               DISPLAY "--------------------------------------------"
+               ADD 1 TO WK-TOTAL-OK
+           ELSE
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor1 " y no está en el rango"
+               DISPLAY "--------------------------------------------"
+               MOVE "VALOR1" TO WK-NOMBRE-CHECK
+               MOVE Valor1 TO WK-VALOR-LOG
+               PERFORM RegistraExcepcion
+               ADD 1 TO WK-TOTAL-FALLO
+           END-IF.
+
+       SolicitaValor2.
+       *> Solicita Valor2.
+            DISPLAY
+            "Introduce cuatro caracteres:".
+            DISPLAY "--------------------------------------------"
+            ACCEPT Valor2.
+
+       CompruebaValor2.
+      *> SE ADMITEN HASTA WK-LIMITE-INTENTOS ENTRADAS ANTES DE DAR
+      *> EL VALOR POR FUERA DE RANGO. CADA INTENTO FALLIDO SE REGISTRA
+      *> EN EXCEPCIONES-CLASES.TXT.
+           MOVE 1 TO WK-INTENTO-VALOR2
+           MOVE 'N' TO SW-VALOR2-OK
+           PERFORM
+               UNTIL VALOR2-ACEPTADO
+                     OR WK-INTENTO-VALOR2 > WK-LIMITE-INTENTOS
+               IF Valor2 IS A-G
+                   SET VALOR2-ACEPTADO TO TRUE
+               ELSE
+                   DISPLAY
+               "--------------------------------------------"
+                   DISPLAY "Has escrito " Valor2
+                   " y no está en el rango"
+                   DISPLAY
+               "--------------------------------------------"
+                   MOVE "VALOR2" TO WK-NOMBRE-CHECK
+                   MOVE Valor2 TO WK-VALOR-LOG
+                   PERFORM RegistraExcepcion
+                   ADD 1 TO WK-INTENTO-VALOR2
+                   IF NOT VALOR2-ACEPTADO
+                       AND WK-INTENTO-VALOR2 <= WK-LIMITE-INTENTOS
+                       DISPLAY "INTÉNTALO DE NUEVO"
+                       DISPLAY
+               "--------------------------------------------"
+                       ACCEPT Valor2
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF VALOR2-ACEPTADO
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor2 " y está en el rango"
+               DISPLAY "--------------------------------------------"
+               ADD 1 TO WK-TOTAL-OK
+           ELSE
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has superado el número de intentos permitidos"
+               DISPLAY "--------------------------------------------"
+               ADD 1 TO WK-TOTAL-FALLO
+           END-IF.
+
+       SolicitaValor3.
+       *> Solicita Valor3.
+            DISPLAY "Introduce un binario de 4 dígitos:".
+            DISPLAY "--------------------------------------------"
+            ACCEPT Valor3.
+
+       CompruebaValor3.
+
+           IF Valor3 IS BINARIO THEN
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor3 " y está en el rango"
+               DISPLAY "--------------------------------------------"
+               ADD 1 TO WK-TOTAL-OK
+           ELSE
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor3 " y no está en el rango"
+               DISPLAY "--------------------------------------------"
+               MOVE "VALOR3" TO WK-NOMBRE-CHECK
+               MOVE Valor3 TO WK-VALOR-LOG
+               PERFORM RegistraExcepcion
+               ADD 1 TO WK-TOTAL-FALLO
+           END-IF.
+
+       SolicitaValor4.
+       *> Solicita Valor4.
+            DISPLAY "Introduce un hexadecimal de 6 dígitos:".
+            DISPLAY "--------------------------------------------"
+            ACCEPT Valor4.
+
+       CompruebaValor4.
+
+           IF Valor4 IS HEX THEN
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor4 " y está en el rango"
+               DISPLAY "--------------------------------------------"
+               ADD 1 TO WK-TOTAL-OK
+           ELSE
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor4 " y no está en el rango"
+               DISPLAY "--------------------------------------------"
+               MOVE "VALOR4" TO WK-NOMBRE-CHECK
+               MOVE Valor4 TO WK-VALOR-LOG
+               PERFORM RegistraExcepcion
+               ADD 1 TO WK-TOTAL-FALLO
+           END-IF.
+
+       SolicitaValor5.
+       *> Solicita Valor5: código de cuenta, solo letras mayúsculas
+       *> y dígitos.
+            DISPLAY
+            "Introduce un código de cuenta de 7 caracteres (A-Z,0-9):".
+            DISPLAY "--------------------------------------------"
+            ACCEPT Valor5.
+
+       CompruebaValor5.
+
+           IF Valor5 IS CODIGO-CUENTA THEN
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor5 " y está en el rango"
+               DISPLAY "--------------------------------------------"
+               ADD 1 TO WK-TOTAL-OK
+           ELSE
+               DISPLAY "--------------------------------------------"
+               DISPLAY "Has escrito " Valor5 " y no está en el rango"
+               DISPLAY "--------------------------------------------"
+               MOVE "VALOR5" TO WK-NOMBRE-CHECK
+               MOVE Valor5 TO WK-VALOR-LOG
+               PERFORM RegistraExcepcion
+               ADD 1 TO WK-TOTAL-FALLO
+           END-IF.
+
+       RegistraExcepcion.
+      *> ESCRIBE UNA LINEA EN EXCEPCIONES-CLASES.TXT POR CADA VALOR
+      *> RECHAZADO, CON FECHA Y HORA PARA PODER VER PATRONES EN EL
+      *> TIEMPO DE LOS DATOS QUE LLEGAN MAL.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WK-FECHA-EXCEPCION
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "CHECK: " WK-NOMBRE-CHECK
+                  " VALOR RECHAZADO: " WK-VALOR-LOG
+                  " FECHA: " WK-FECHA-EXCEPCION
+                  DELIMITED BY SIZE INTO REG-EXCEPCION
+           WRITE REG-EXCEPCION.
+
+       ReportaResumen.
+      *> RESUMEN DE ACIERTOS Y FALLOS DE LAS CINCO COMPROBACIONES.
+           DISPLAY "--------------------------------------------"
+           DISPLAY "RESUMEN: " WK-TOTAL-OK " CORRECTOS, "
+                   WK-TOTAL-FALLO " FUERA DE RANGO"
+           DISPLAY "--------------------------------------------"
+           CLOSE EXCEPCIONES.
+       END PROGRAM YOUR-PROGRAM-NAME.
