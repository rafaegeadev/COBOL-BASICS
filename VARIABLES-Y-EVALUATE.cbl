@@ -7,8 +7,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VARIABLES-Y-EVALUATE.
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-ROSTER
+               ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ROSTER.
+
+           SELECT ARCHIVO-COLORES
+               ASSIGN TO "COLORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-COLORES.
+
+           SELECT ARCHIVO-DESCONOCIDOS
+               ASSIGN TO "DESCONOCIDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-DESCONOCIDOS.
+
        DATA DIVISION.
        FILE SECTION.
+      * CADA ALUMNO/PROFESOR INTRODUCIDO SE APPENDE AQUI PARA QUE EL
+      * LISTADO SE PUEDA CONSULTAR DE UNA SESION A LA SIGUIENTE.
+       FD  ARCHIVO-ROSTER.
+       01  REG-ROSTER                      PIC X(110).
+
+      * UN COLOR POR LINEA, PARA CLASIFICAR UN LOTE ENTERO SIN TENER
+      * QUE TECLEARLO UNO A UNO.
+       FD  ARCHIVO-COLORES.
+       01  REG-COLOR                       PIC X(9).
+
+      * LOS COLORES QUE EL ARCHIVO DE ENTRADA TRAE Y QUE NO ESTAN EN
+      * WK-PRIMARIOS NI WK-SECUNDARIOS, PARA SABER QUE FALTA AGREGAR.
+       FD  ARCHIVO-DESCONOCIDOS.
+       01  REG-DESCONOCIDO                 PIC X(9).
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       *                       VARIABLES                                *
@@ -37,11 +70,28 @@
            88 WK-JOVEN                       VALUE 1     THRU 39.
            88 WK-MADURO                      VALUE 40    THRU 65.
            88 WK-ANCIANO                     VALUE 66    THRU 100.
+           88 WK-CENTENARIO                  VALUE 101   THRU 999.
 
        01 WK-COLORES                         PIC X(9)    VALUE SPACES.
            88 WK-PRIMARIOS         VALUES     "AMARILLO","AZUL", "ROJO".
            88 WK-SECUNDARIOS       VALUES "NARANJA", "VERDE", "VIOLETA".
-           
+
+       77  FS-ROSTER                        PIC XX.
+       77  FS-COLORES                       PIC XX.
+       77  FS-DESCONOCIDOS                  PIC XX.
+
+       77  WK-NUM-PERSONAS                  PIC 9(3)    VALUE ZERO.
+       77  WK-CONT-JOVEN                    PIC 9(4)    VALUE ZERO.
+       77  WK-CONT-MADURO                   PIC 9(4)    VALUE ZERO.
+       77  WK-CONT-ANCIANO                  PIC 9(4)    VALUE ZERO.
+       77  WK-CONT-CENTENARIO               PIC 9(4)    VALUE ZERO.
+
+       01  WK-MODO-COLORES                  PIC X       VALUE 'N'.
+           88 LEER-COLORES-DESDE-ARCHIVO                VALUE 'S'.
+
+       01  SW-FIN-COLORES                   PIC X       VALUE 'N'.
+           88 FIN-COLORES                                VALUE 'S'.
+
       ******************************************************************
        PROCEDURE DIVISION.     
       *
@@ -57,7 +107,97 @@
       *                                                                *
       ****************************************************************** 
        1000-INICIO.
-           
+      *
+           PERFORM 1100-SOLICITA-USUARIOS
+           PERFORM 1200-GUARDA-ROSTER
+           .
+      *
+      ******************************************************************
+      *                   1100-SOLICITA-USUARIOS                       *
+      *----------------------------------------------------------------*
+      *        PIDE LOS DATOS DEL ALUMNO Y DEL PROFESOR DE LA SESION   *
+      ******************************************************************
+       1100-SOLICITA-USUARIOS.
+      *
+           DISPLAY
+           "DATOS DEL ALUMNO"
+           DISPLAY
+           "NOMBRE: " WITH NO ADVANCING
+           ACCEPT WK-NOMBRE-ALUMNO
+           DISPLAY
+           "PRIMER APELLIDO: " WITH NO ADVANCING
+           ACCEPT WK-APELLIDO1-ALUMNO
+           DISPLAY
+           "SEGUNDO APELLIDO: " WITH NO ADVANCING
+           ACCEPT WK-APELLIDO2-ALUMNO
+           DISPLAY
+           "TELEFONO 1: " WITH NO ADVANCING
+           ACCEPT WK-TELEFONO1-ALUMNO
+           DISPLAY
+           "TELEFONO 2: " WITH NO ADVANCING
+           ACCEPT WK-TELEFONO2-ALUMNO
+
+           DISPLAY
+           "DATOS DEL PROFESOR"
+           DISPLAY
+           "NOMBRE: " WITH NO ADVANCING
+           ACCEPT WK-NOMBRE-PROFESOR
+           DISPLAY
+           "PRIMER APELLIDO: " WITH NO ADVANCING
+           ACCEPT WK-APELLIDO1-PROFESOR
+           DISPLAY
+           "SEGUNDO APELLIDO: " WITH NO ADVANCING
+           ACCEPT WK-APELLIDO2-PROFESOR
+           DISPLAY
+           "TELEFONO 1: " WITH NO ADVANCING
+           ACCEPT WK-TELEFONO1-PROFESOR
+           DISPLAY
+           "TELEFONO 2: " WITH NO ADVANCING
+           ACCEPT WK-TELEFONO2-PROFESOR
+
+           DISPLAY
+           "ALUMNO: " WK-NOMBRE-ALUMNO " " WK-APELLIDOS-ALUMNO
+           " - " WK-TELEFONOS-ALUMNO
+           DISPLAY
+           "PROFESOR: " WK-NOMBRE-PROFESOR " " WK-APELLIDOS-PROFESOR
+           " - " WK-TELEFONOS-PROFESOR
+           .
+      *
+      ******************************************************************
+      *                   1200-GUARDA-ROSTER                           *
+      *----------------------------------------------------------------*
+      *   APPENDEA EL ALUMNO Y EL PROFESOR DE LA SESION A ROSTER.DAT    *
+      ******************************************************************
+       1200-GUARDA-ROSTER.
+      *
+      * ROSTER.DAT NUNCA SE TRUNCA: SE ABRE EN EXTEND PARA QUE CADA
+      * CORRIDA AGREGUE SU ALUMNO Y SU PROFESOR A LOS YA GUARDADOS. SI
+      * TODAVIA NO EXISTE SE CREA VACIO ANTES DE ABRIRLO EN EXTEND.
+           OPEN EXTEND ARCHIVO-ROSTER
+
+           IF FS-ROSTER = "35"
+               OPEN OUTPUT ARCHIVO-ROSTER
+               CLOSE ARCHIVO-ROSTER
+               OPEN EXTEND ARCHIVO-ROSTER
+           END-IF
+
+           IF FS-ROSTER NOT = "00"
+               DISPLAY
+               "ERROR ABRIENDO ROSTER.DAT: " FS-ROSTER
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO REG-ROSTER
+           STRING WK-NOMBRE-ALUMNO " " WK-APELLIDO1-ALUMNO " "
+                  WK-APELLIDO2-ALUMNO " " WK-TELEFONO1-ALUMNO " "
+                  WK-TELEFONO2-ALUMNO " / " WK-NOMBRE-PROFESOR " "
+                  WK-APELLIDO1-PROFESOR " " WK-APELLIDO2-PROFESOR " "
+                  WK-TELEFONO1-PROFESOR " " WK-TELEFONO2-PROFESOR
+                  DELIMITED BY SIZE INTO REG-ROSTER
+           WRITE REG-ROSTER
+
+           CLOSE ARCHIVO-ROSTER
+           .
       ******************************************************************
       *                       2000-PROCESO                             *
       *----------------------------------------------------------------*
@@ -68,7 +208,10 @@
       *
            PERFORM 2100-COMPRUEBA-EDAD
            PERFORM 2200-COMPRUEBA-EDAD-EVALUATE
+           PERFORM 2305-SOLICITA-NUM-PERSONAS
            PERFORM 2300-COMPRUEBA-EVALUATE-TRUE
+               WK-NUM-PERSONAS TIMES
+           PERFORM 2310-RESUMEN-EDADES
            PERFORM 2400-SELECCIONA-COLOR
            PERFORM 3000-FIN
            .
@@ -98,14 +241,21 @@
                    WITH NO ADVANCING
                END-IF
 
-               IF WK-ANCIANO 
+               IF WK-ANCIANO
                    THEN
-                   DISPLAY 
-                   "ERES ANCIANO, " 
+                   DISPLAY
+                   "ERES ANCIANO, "
                    WITH NO ADVANCING
                END-IF
 
-               DISPLAY 
+               IF WK-CENTENARIO
+                   THEN
+                   DISPLAY
+                   "ERES CENTENARIO, "
+                   WITH NO ADVANCING
+               END-IF
+
+               DISPLAY
                "TIENES " WK-EDAD " AÃ‘OS."
                .
       *      
@@ -132,11 +282,15 @@
                         "ERES MADURO, TU EDAD ES " WK-EDAD "."
 
                     WHEN 66 THRU 100
-                        DISPLAY 
+                        DISPLAY
                         "ERES ANCIANO, TU EDAD ES " WK-EDAD "."
 
+                    WHEN 101 THRU 999
+                        DISPLAY
+                        "ERES CENTENARIO, TU EDAD ES " WK-EDAD "."
+
                     WHEN OTHER
-                        DISPLAY 
+                        DISPLAY
                         "EDAD INCORRECTA."
 
                END-EVALUATE
@@ -158,22 +312,70 @@
                    WHEN WK-JOVEN
                         DISPLAY
                         "ERES JOVEN, TU EDAD ES " WK-EDAD "."
+                        ADD 1 TO WK-CONT-JOVEN
 
                    WHEN WK-MADURO
-                        DISPLAY 
+                        DISPLAY
                         "ERES MADURO, TU EDAD ES " WK-EDAD "."
+                        ADD 1 TO WK-CONT-MADURO
 
                    WHEN WK-ANCIANO
-                        DISPLAY 
+                        DISPLAY
                         "ERES ANCIANO, TU EDAD ES " WK-EDAD "."
+                        ADD 1 TO WK-CONT-ANCIANO
+
+                   WHEN WK-CENTENARIO
+                        DISPLAY
+                        "ERES CENTENARIO, TU EDAD ES " WK-EDAD "."
+                        ADD 1 TO WK-CONT-CENTENARIO
 
                    WHEN OTHER
-                        DISPLAY 
+                        DISPLAY
                         "EDAD INCORRECTA."
 
                    END-EVALUATE
                    .
-      *         
+      *
+      ******************************************************************
+      *                   2305-SOLICITA-NUM-PERSONAS                   *
+      *----------------------------------------------------------------*
+      *   CUANTAS PERSONAS SE VAN A CLASIFICAR EN ESTA SESION           *
+      ******************************************************************
+           2305-SOLICITA-NUM-PERSONAS.
+      *
+               DISPLAY
+               "CUANTAS PERSONAS VAS A INTRODUCIR: "
+               ACCEPT WK-NUM-PERSONAS
+               IF WK-NUM-PERSONAS < 1
+                   DISPLAY
+                   "INTRODUCE UN VALOR DE 1 O MAS"
+                   PERFORM 2305-SOLICITA-NUM-PERSONAS
+               END-IF
+               .
+      *
+      ******************************************************************
+      *                   2310-RESUMEN-EDADES                          *
+      *----------------------------------------------------------------*
+      *   TOTALES ACUMULADOS DE LAS PERSONAS CLASIFICADAS EN 2300       *
+      ******************************************************************
+           2310-RESUMEN-EDADES.
+      *
+               DISPLAY
+               "-----------------------------"
+               DISPLAY
+               "RESUMEN DE EDADES:"
+               DISPLAY
+               "JOVENES: " WK-CONT-JOVEN
+               DISPLAY
+               "MADUROS: " WK-CONT-MADURO
+               DISPLAY
+               "ANCIANOS: " WK-CONT-ANCIANO
+               DISPLAY
+               "CENTENARIOS: " WK-CONT-CENTENARIO
+               DISPLAY
+               "-----------------------------"
+               .
+      *
       ******************************************************************
       *                   2400-SELECCIONA-COLOR                        *
       *----------------------------------------------------------------*
@@ -181,26 +383,89 @@
       ******************************************************************    
            2400-SELECCIONA-COLOR.
       *
-               DISPLAY 
-               "INTRODUCE UN COLOR:"
-               ACCEPT WK-COLORES
-               
-               IF WK-PRIMARIOS 
+      * DESCONOCIDOS.DAT SE ABRE AQUI, ANTES DE SABER SI EL MODO ES
+      * INTERACTIVO O POR ARCHIVO, PARA QUE 2410-CLASIFICAR-UN-COLOR
+      * (COMPARTIDO POR LAS DOS RAMAS) SIEMPRE PUEDA ESCRIBIR EN EL
+      * SIN IMPORTAR CUAL DE LAS DOS LO LLAMO.
+               OPEN OUTPUT ARCHIVO-DESCONOCIDOS
+               IF FS-DESCONOCIDOS NOT = "00"
+                   DISPLAY
+                   "ERROR ABRIENDO DESCONOCIDOS.DAT: " FS-DESCONOCIDOS
+                   STOP RUN
+               END-IF
+
+               DISPLAY
+               "¿DESEAS LEER LOS COLORES DESDE COLORES.DAT? (S/N): "
+               ACCEPT WK-MODO-COLORES
+
+               IF LEER-COLORES-DESDE-ARCHIVO
+                   PERFORM 2420-CLASIFICAR-ARCHIVO
+               ELSE
+                   DISPLAY
+                   "INTRODUCE UN COLOR:"
+                   ACCEPT WK-COLORES
+                   PERFORM 2410-CLASIFICAR-UN-COLOR
+               END-IF
+
+               CLOSE ARCHIVO-DESCONOCIDOS
+               .
+      *
+      ******************************************************************
+      *                   2410-CLASIFICAR-UN-COLOR                     *
+      *----------------------------------------------------------------*
+      *   CLASIFICA EL COLOR YA CARGADO EN WK-COLORES, YA SEA TECLEADO  *
+      *   O LEIDO DE COLORES.DAT, Y REGISTRA LOS DESCONOCIDOS.          *
+      ******************************************************************
+           2410-CLASIFICAR-UN-COLOR.
+      *
+               IF WK-PRIMARIOS
                    THEN
-                   DISPLAY 
+                   DISPLAY
                    "ESE COLOR ES PRIMARIO."
                ELSE
-               IF WK-SECUNDARIOS 
+               IF WK-SECUNDARIOS
                    THEN
-                   DISPLAY 
+                   DISPLAY
                    "ESE COLOR ES SECUNDARIO."
                ELSE
-                   DISPLAY 
+                   DISPLAY
                    "NO TENGO ALMACENADO ESE COLOR."
+                   WRITE REG-DESCONOCIDO FROM WK-COLORES
                END-IF
                .
       *
       ******************************************************************
+      *                   2420-CLASIFICAR-ARCHIVO                      *
+      *----------------------------------------------------------------*
+      *   LEE COLORES.DAT ENTERO, CLASIFICANDO CADA LINEA Y VOLCANDO    *
+      *   LOS DESCONOCIDOS EN DESCONOCIDOS.DAT.                         *
+      ******************************************************************
+           2420-CLASIFICAR-ARCHIVO.
+      *
+               MOVE 'N' TO SW-FIN-COLORES
+               OPEN INPUT ARCHIVO-COLORES
+               IF FS-COLORES NOT = "00"
+                   DISPLAY
+                   "ERROR ABRIENDO COLORES.DAT: " FS-COLORES
+                   STOP RUN
+               END-IF
+
+               READ ARCHIVO-COLORES
+                   AT END MOVE 'S' TO SW-FIN-COLORES
+               END-READ
+
+               PERFORM UNTIL FIN-COLORES
+                   MOVE REG-COLOR TO WK-COLORES
+                   PERFORM 2410-CLASIFICAR-UN-COLOR
+                   READ ARCHIVO-COLORES
+                       AT END MOVE 'S' TO SW-FIN-COLORES
+                   END-READ
+               END-PERFORM
+
+               CLOSE ARCHIVO-COLORES
+               .
+      *
+      ******************************************************************
       *                   3000-FIN                                     *
       *----------------------------------------------------------------*
       *                                                                *
