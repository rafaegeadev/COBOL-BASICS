@@ -16,9 +16,17 @@
       ******************************************************************
       *
        77 WK-AUX               PIC 9               VALUE ZERO.
-       77 WK-INDICE-ARRAY      PIC 9               VALUE ZERO.
-       77 WK-CONTADOR          PIC 9               VALUE ZERO.
-       01 WS-ARRAY             OCCURS 5 TIMES      INDEXED BY IDX.
+       77 WK-INDICE-ARRAY      PIC 9(2)            VALUE ZERO.
+       77 WK-CONTADOR          PIC 9(2)            VALUE ZERO.
+       77 WK-TAMANO-ARRAY      PIC 9(2)            VALUE ZERO.
+
+       77 WK-ORDEN             PIC X               VALUE 'A'.
+           88 ORDEN-ASCENDENTE                     VALUE 'A'.
+           88 ORDEN-DESCENDENTE                    VALUE 'D'.
+
+       01 WS-ARRAY             OCCURS 1 TO 20 TIMES
+                                DEPENDING ON WK-TAMANO-ARRAY
+                                INDEXED BY IDX.
            05 WK-VALOR-ARRAY   PIC 9(1).
       *
       ******************************************************************
@@ -37,11 +45,57 @@
       ******************************************************************
        1000-INCIO.
       *
-           MOVE 5  TO           WK-VALOR-ARRAY(1)
-           MOVE 1  TO           WK-VALOR-ARRAY(2)
-           MOVE 4  TO           WK-VALOR-ARRAY(3)
-           MOVE 2  TO           WK-VALOR-ARRAY(4)
-           MOVE 8  TO           WK-VALOR-ARRAY(5)
+           PERFORM 1010-SOLICITA-TAMANO
+           PERFORM 1020-SOLICITA-ORDEN
+           PERFORM 1030-LEER-ARRAY
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WK-TAMANO-ARRAY
+           .
+      *
+      ******************************************************************
+      *                       1010-SOLICITA-TAMANO                     *
+      *----------------------------------------------------------------*
+      *          CUANTOS NUMEROS VA A INTRODUCIR EL USUARIO             *
+      ******************************************************************
+       1010-SOLICITA-TAMANO.
+      *
+           DISPLAY
+           "CUANTOS NUMEROS QUIERES ORDENAR (1-20): "
+           ACCEPT WK-TAMANO-ARRAY
+           IF WK-TAMANO-ARRAY < 1 OR WK-TAMANO-ARRAY > 20
+               DISPLAY
+               "INTRODUCE UN VALOR ENTRE 1 Y 20"
+               PERFORM 1010-SOLICITA-TAMANO
+           END-IF
+           .
+      *
+      ******************************************************************
+      *                       1020-SOLICITA-ORDEN                      *
+      *----------------------------------------------------------------*
+      *           A - ASCENDENTE / D - DESCENDENTE                     *
+      ******************************************************************
+       1020-SOLICITA-ORDEN.
+      *
+           DISPLAY
+           "ORDEN A USAR - A (ASCENDENTE) O D (DESCENDENTE): "
+           ACCEPT WK-ORDEN
+           IF NOT ORDEN-ASCENDENTE AND NOT ORDEN-DESCENDENTE
+               DISPLAY
+               "INTRODUCE A O D"
+               PERFORM 1020-SOLICITA-ORDEN
+           END-IF
+           .
+      *
+      ******************************************************************
+      *                       1030-LEER-ARRAY                          *
+      *----------------------------------------------------------------*
+      *            PIDE AL USUARIO CADA NUMERO DEL ARRAY                *
+      ******************************************************************
+       1030-LEER-ARRAY.
+      *
+           DISPLAY
+           "NUMERO " IDX " (0-9): " WITH NO ADVANCING
+           ACCEPT WK-VALOR-ARRAY(IDX)
            .
       *
       ******************************************************************
@@ -69,9 +123,9 @@
            "EL ARRAY ACTUAL ES: "
            PERFORM
            VARYING IDX FROM 1 BY 1
-           UNTIL IDX > 5
+           UNTIL IDX > WK-TAMANO-ARRAY
            DISPLAY WK-VALOR-ARRAY(IDX) WITH NO ADVANCING
-           IF IDX < 5
+           IF IDX < WK-TAMANO-ARRAY
                DISPLAY
                ", " WITH NO ADVANCING
            ELSE
@@ -89,11 +143,16 @@
        2200-ORDENAR-ARRAY.
       *
            MOVE 1 TO WK-INDICE-ARRAY
-           PERFORM UNTIL WK-INDICE-ARRAY > 4
+           PERFORM UNTIL WK-INDICE-ARRAY > WK-TAMANO-ARRAY - 1
                MOVE 1 TO WK-CONTADOR
-               PERFORM UNTIL WK-CONTADOR > 5 - WK-INDICE-ARRAY
-                   IF WK-VALOR-ARRAY(WK-CONTADOR) >
-                       WK-VALOR-ARRAY(WK-CONTADOR + 1)
+               PERFORM UNTIL
+                   WK-CONTADOR > WK-TAMANO-ARRAY - WK-INDICE-ARRAY
+                   IF (ORDEN-ASCENDENTE AND
+                       WK-VALOR-ARRAY(WK-CONTADOR) >
+                       WK-VALOR-ARRAY(WK-CONTADOR + 1))
+                   OR (ORDEN-DESCENDENTE AND
+                       WK-VALOR-ARRAY(WK-CONTADOR) <
+                       WK-VALOR-ARRAY(WK-CONTADOR + 1))
                        MOVE WK-VALOR-ARRAY(WK-CONTADOR)
                        TO WK-AUX
                        MOVE WK-VALOR-ARRAY(WK-CONTADOR + 1)
@@ -134,10 +193,10 @@
            "EL ARRAY ORDENADO ES: "
            PERFORM
            VARYING WK-INDICE-ARRAY FROM 1 BY 1
-           UNTIL WK-INDICE-ARRAY > 5
+           UNTIL WK-INDICE-ARRAY > WK-TAMANO-ARRAY
            DISPLAY
            WK-VALOR-ARRAY(WK-INDICE-ARRAY) WITH NO ADVANCING
-           IF WK-INDICE-ARRAY < 5
+           IF WK-INDICE-ARRAY < WK-TAMANO-ARRAY
                DISPLAY
                ", " WITH NO ADVANCING
            END-PERFORM
