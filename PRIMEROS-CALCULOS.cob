@@ -11,10 +11,22 @@
        CONFIGURATION SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RESULTADOS
+               ASSIGN TO "RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RESULTADOS.
 
        DATA DIVISION.
        FILE SECTION.
+      * CADA RESULTADO MOSTRADO EN 2700-MUESTRA-RESULTADO SE ESCRIBE
+      * TAMBIEN AQUI, UNO POR LINEA, PARA DEJAR CONSTANCIA DE LA CORRIDA.
+       FD  RESULTADOS.
+       01  REG-RESULTADO                  PIC X(80).
+      *
        WORKING-STORAGE SECTION.
+       77 FS-RESULTADOS               PIC XX.
       * 
       ******************************************************************
       *                      CONSTANTES                                *
@@ -35,7 +47,13 @@
                                      PIC 9(03)       VALUE ZEROES.
           05 WK-RESULTADODIVISION    PIC 9(02)V9(01) VALUE ZEROES.
           05 WK-RESULTADOCOMPUTE     PIC S9(03)      VALUE ZEROES.
-      *      
+      *
+      * CAMPOS EDITADOS PARA PODER ESCRIBIR LOS RESULTADOS CON SIGNO
+      * EN RESULTADOS.DAT, YA QUE STRING NO CONVIERTE EL SIGNO
+      * SOBREIMPRESO COMO HACE DISPLAY.
+       01 WK-RESULTADORESTA-ED       PIC -9(02)      VALUE ZEROES.
+       01 WK-RESULTADOCOMPUTE-ED     PIC -9(03)      VALUE ZEROES.
+      *
        PROCEDURE DIVISION.
       * Los párrafos en algunos sitios numeran y en otros no.
       * La numeración es una guía para saber dentro de donde se 
@@ -58,6 +76,8 @@
        1000-INICIO.
       *
            PERFORM 1100-INICIAR-VARIABLES
+           PERFORM 1200-SOLICITA-CONSTANTES
+           PERFORM 1300-ABRE-RESULTADOS
            .
       ******************************************************************
       *                   1100-INICIAR-VARIABLES                       *
@@ -75,6 +95,46 @@
            .
       *
       ******************************************************************
+      *                 1200-SOLICITA-CONSTANTES                       *
+      *----------------------------------------------------------------*
+      * Permite indicar los tres numeros sobre los que se calculan     *
+      * la suma, resta, multiplicacion, division y ecuacion, en vez    *
+      * de usar siempre los valores por defecto 25/15/10.              *
+      ******************************************************************
+       1200-SOLICITA-CONSTANTES.
+      *
+           DISPLAY "INTRODUCE EL PRIMER NUMERO: "
+           ACCEPT CTE-NUMERO1
+           DISPLAY "INTRODUCE EL SEGUNDO NUMERO: "
+           ACCEPT CTE-NUMERO2
+           DISPLAY "INTRODUCE EL TERCER NUMERO: "
+           ACCEPT CTE-NUMERO3
+           .
+      *
+      ******************************************************************
+      *                   1300-ABRE-RESULTADOS                         *
+      *----------------------------------------------------------------*
+      * RESULTADOS.DAT SE ABRE EN EXTEND PARA QUE CADA CORRIDA AGREGUE *
+      * SUS RESULTADOS A LOS YA ESCRITOS. SI TODAVIA NO EXISTE SE CREA *
+      * VACIO ANTES DE ABRIRLO EN EXTEND.                              *
+      ******************************************************************
+       1300-ABRE-RESULTADOS.
+      *
+           OPEN EXTEND RESULTADOS
+
+           IF FS-RESULTADOS = "35"
+               OPEN OUTPUT RESULTADOS
+               CLOSE RESULTADOS
+               OPEN EXTEND RESULTADOS
+           END-IF
+
+           IF FS-RESULTADOS NOT = "00"
+               DISPLAY "ERROR ABRIENDO RESULTADOS.DAT: " FS-RESULTADOS
+               STOP RUN
+           END-IF
+           .
+      *
+      ******************************************************************
       *                       2000-PROCESO                             *
       *----------------------------------------------------------------*
       * En este parrafo se pone la lógica del programa, por ejemplo:   * 
@@ -168,26 +228,58 @@
            DISPLAY "El resultado de sumar "
                    CTE-NUMERO1 " + " CTE-NUMERO2
                    " es " WK-RESULTADOSUMA
+           MOVE SPACES TO REG-RESULTADO
+           STRING "SUMA: " CTE-NUMERO1 " + " CTE-NUMERO2
+                  " = " WK-RESULTADOSUMA
+                  DELIMITED BY SIZE INTO REG-RESULTADO
+           WRITE REG-RESULTADO
 
            DISPLAY "El resultado de restar "
                    CTE-NUMERO2 " - " CTE-NUMERO1
                    " es " WK-RESULTADORESTA
+           MOVE WK-RESULTADORESTA TO WK-RESULTADORESTA-ED
+           MOVE SPACES TO REG-RESULTADO
+           STRING "RESTA: " CTE-NUMERO2 " - " CTE-NUMERO1
+                  " = " WK-RESULTADORESTA-ED
+                  DELIMITED BY SIZE INTO REG-RESULTADO
+           WRITE REG-RESULTADO
 
            DISPLAY "El resultado de sumar "
                    CTE-NUMERO1 " + " CTE-NUMERO2" + " CTE-NUMERO3
                    " es " WK-RESULTADOSUMAVARIOS
+           MOVE SPACES TO REG-RESULTADO
+           STRING "SUMA MULTIPLE: " CTE-NUMERO1 " + " CTE-NUMERO2
+                  " + " CTE-NUMERO3 " = " WK-RESULTADOSUMAVARIOS
+                  DELIMITED BY SIZE INTO REG-RESULTADO
+           WRITE REG-RESULTADO
 
            DISPLAY "El resultado de multiplicar "
                    CTE-NUMERO1 " X " CTE-NUMERO2
                    " es " WK-RESULTADOMULTIPLICACION.
+           MOVE SPACES TO REG-RESULTADO
+           STRING "MULTIPLICACION: " CTE-NUMERO1 " X " CTE-NUMERO2
+                  " = " WK-RESULTADOMULTIPLICACION
+                  DELIMITED BY SIZE INTO REG-RESULTADO
+           WRITE REG-RESULTADO
 
            DISPLAY "El resultado de dividir "
                    CTE-NUMERO1 " / " CTE-NUMERO2
                    " es " WK-RESULTADODIVISION
+           MOVE SPACES TO REG-RESULTADO
+           STRING "DIVISION: " CTE-NUMERO1 " / " CTE-NUMERO2
+                  " = " WK-RESULTADODIVISION
+                  DELIMITED BY SIZE INTO REG-RESULTADO
+           WRITE REG-RESULTADO
 
            DISPLAY "El resultado de("
                    CTE-NUMERO2 " - " CTE-NUMERO1 ") x " CTE-NUMERO3
                    " es " WK-RESULTADOCOMPUTE
+           MOVE WK-RESULTADOCOMPUTE TO WK-RESULTADOCOMPUTE-ED
+           MOVE SPACES TO REG-RESULTADO
+           STRING "ECUACION: (" CTE-NUMERO2 " - " CTE-NUMERO1
+                  ") x " CTE-NUMERO3 " = " WK-RESULTADOCOMPUTE-ED
+                  DELIMITED BY SIZE INTO REG-RESULTADO
+           WRITE REG-RESULTADO
            .
       *        
       ******************************************************************
@@ -198,7 +290,8 @@
       ******************************************************************
        3000-FIN.
       *
-           STOP RUN      
+           CLOSE RESULTADOS
+           STOP RUN
            .
       *
       ******************************************************************
