@@ -16,19 +16,58 @@
        PROGRAM-ID. PROMEDIO-ARRAY.
       ******************************************************************
       *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-NUMEROS
+               ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-NUMEROS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * UN VALOR POR LINEA, PARA PODER PROMEDIAR UN CONJUNTO DE DATOS
+      * REAL SIN TENER QUE TECLEARLO CELDA A CELDA.
+       FD  ARCHIVO-NUMEROS.
+       01  REG-NUMERO                  PIC 9(2).
+
        WORKING-STORAGE SECTION.
       *
       ******************************************************************
       *                       VARIABLES                                *
       ******************************************************************
       *
-       77 WK-CELDAS                PIC S9(10)             VALUE ZERO.
-       77 WK-INDICE-VALORES        PIC 9             VALUE ZERO.
-       77 WK-RESULTADO-SUMA        PIC 9(4)          VALUE ZEROES.
+       77 FS-NUMEROS                PIC XX.
+       77 WK-MAX-CELDAS             PIC 9(3)          VALUE 500.
+       77 WK-CELDAS                PIC S9(4)             VALUE ZERO.
+       77 WK-INDICE-VALORES        PIC 9(4)          VALUE ZERO.
+       77 WK-RESULTADO-SUMA        PIC 9(6)          VALUE ZEROES.
        77 WK-PROMEDIO              PIC 9(4)V9(2)     VALUE ZEROES.
-       01 WK-NUMEROS               OCCURS 7 TIMES    INDEXED BY IDX.
+       77 WK-MAXIMO                PIC 9(2)          VALUE ZERO.
+       77 WK-MINIMO                PIC 9(2)          VALUE 99.
+       77 WK-MEDIANA                PIC 9(2)V9(1)    VALUE ZERO.
+       77 WK-AUX                   PIC 9(2)          VALUE ZERO.
+       77 WK-POS-MEDIA             PIC 9(4)           VALUE ZERO.
+       77 WK-RESTO-PAR             PIC 9              VALUE ZERO.
+       77 WK-INDICE-ORDEN          PIC 9(4)           VALUE ZERO.
+       77 WK-CONTADOR-ORDEN        PIC 9(4)           VALUE ZERO.
+
+       01  SWITCHES.
+           05 SW-FIN-NUMEROS        PIC X      VALUE 'N'.
+              88 FIN-NUMEROS                   VALUE 'S'.
+
+       77 WK-MODO-ARCHIVO          PIC X      VALUE 'N'.
+           88 LEER-DESDE-ARCHIVO              VALUE 'S'.
+
+       01 WK-NUMEROS               OCCURS 1 TO 500 TIMES
+                                    DEPENDING ON WK-CELDAS
+                                    INDEXED BY IDX.
            05 WK-NUMERO            PIC 9(2).
+
+       01 WK-NUMEROS-ORDENADOS     OCCURS 1 TO 500 TIMES
+                                    DEPENDING ON WK-CELDAS
+                                    INDEXED BY JDX.
+           05 WK-NUMERO-ORDENADO   PIC 9(2).
       ******************************************************************
        PROCEDURE DIVISION.
       *
@@ -45,11 +84,9 @@
       ******************************************************************
        1000-INICIO.
       *
-           PERFORM
-           VARYING                 WK-INDICE-VALORES FROM 1 BY 1
-           UNTIL                   WK-INDICE-VALORES > 7
-               MOVE ZERO TO        WK-NUMERO(WK-INDICE-VALORES)
-           END-PERFORM
+           DISPLAY
+           "¿DESEAS LEER LOS VALORES DESDE NUMEROS.DAT? (S/N): "
+           ACCEPT WK-MODO-ARCHIVO
            .
       *
       ******************************************************************
@@ -60,10 +97,15 @@
       ******************************************************************
        2000-PROCESO.
       *
-           PERFORM 2100-SOLICITAR-CELDAS
-           PERFORM 2200-INGRESAR-VALORES
+           IF LEER-DESDE-ARCHIVO
+               PERFORM 2150-LEER-ARCHIVO
+           ELSE
+               PERFORM 2100-SOLICITAR-CELDAS
+               PERFORM 2200-INGRESAR-VALORES
+           END-IF
            PERFORM 2300-MOSTRAR-ARRAY
            PERFORM 2400-CALCULAR-PROMEDIO
+           PERFORM 2500-CALCULAR-ESTADISTICAS
            .
       *
       ******************************************************************
@@ -74,17 +116,56 @@
       ******************************************************************
        2100-SOLICITAR-CELDAS.
       *
-           PERFORM 1000-INICIO
            DISPLAY "VAMOS A CREAR UNA ARRAY"
-           DISPLAY "INTRODUCE UN NÚMERO DE CELDAS (1 A 7):"
+           DISPLAY "INTRODUCE UN NÚMERO DE CELDAS (1 A " WK-MAX-CELDAS
+           "):"
            ACCEPT WK-CELDAS
-            IF WK-CELDAS <= 0 OR WK-CELDAS > 7
+            IF WK-CELDAS <= 0 OR WK-CELDAS > WK-MAX-CELDAS
                 DISPLAY "CELDAS FUERA DE RANGO"
                 DISPLAY "REINICIANDO SISTEMA"
                 PERFORM 2100-SOLICITAR-CELDAS
            .
       *
       ******************************************************************
+      *                       2150-LEER-ARCHIVO                        *
+      *----------------------------------------------------------------*
+      *  CARGA EL ARRAY DESDE NUMEROS.DAT (UN VALOR POR LINEA) EN VEZ   *
+      *  DE PEDIR CADA CELDA POR TECLADO.                               *
+      ******************************************************************
+       2150-LEER-ARCHIVO.
+      *
+           MOVE ZERO TO             WK-CELDAS
+           MOVE 'N' TO               SW-FIN-NUMEROS
+           OPEN INPUT                ARCHIVO-NUMEROS
+           IF FS-NUMEROS NOT = "00"
+               DISPLAY
+               "ERROR ABRIENDO NUMEROS.DAT: " FS-NUMEROS
+               STOP RUN
+           END-IF
+
+           READ ARCHIVO-NUMEROS
+               AT END MOVE 'S' TO   SW-FIN-NUMEROS
+           END-READ
+
+           PERFORM
+               UNTIL FIN-NUMEROS OR WK-CELDAS >= WK-MAX-CELDAS
+               ADD 1 TO             WK-CELDAS
+               MOVE REG-NUMERO TO   WK-NUMERO(WK-CELDAS)
+               READ ARCHIVO-NUMEROS
+                   AT END MOVE 'S' TO SW-FIN-NUMEROS
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVO-NUMEROS
+
+           IF WK-CELDAS IS ZERO
+               DISPLAY
+               "NUMEROS.DAT NO CONTIENE VALORES"
+               STOP RUN
+           END-IF
+           .
+      *
+      ******************************************************************
       *                       2200-INGRESAR-VALORES                    *
       *----------------------------------------------------------------*
       *                                                                *
@@ -157,6 +238,78 @@
            "EL PROMEDIO ES: " WK-PROMEDIO
            .
       ******************************************************************
+      *                       2500-CALCULAR-ESTADISTICAS               *
+      *----------------------------------------------------------------*
+      *        CALCULA EL MAXIMO, EL MINIMO Y LA MEDIANA DEL ARRAY      *
+      ******************************************************************
+       2500-CALCULAR-ESTADISTICAS.
+      *
+           MOVE ZERO TO                  WK-MAXIMO
+           MOVE 99 TO                    WK-MINIMO
+
+           PERFORM
+               VARYING                   WK-INDICE-VALORES FROM 1 BY 1
+               UNTIL                     WK-INDICE-VALORES > WK-CELDAS
+               MOVE WK-NUMERO(WK-INDICE-VALORES)
+               TO WK-NUMERO-ORDENADO(WK-INDICE-VALORES)
+               IF WK-NUMERO(WK-INDICE-VALORES) > WK-MAXIMO
+                   MOVE WK-NUMERO(WK-INDICE-VALORES) TO WK-MAXIMO
+               END-IF
+               IF WK-NUMERO(WK-INDICE-VALORES) < WK-MINIMO
+                   MOVE WK-NUMERO(WK-INDICE-VALORES) TO WK-MINIMO
+               END-IF
+           END-PERFORM
+
+           PERFORM 2510-ORDENAR-COPIA
+
+           DIVIDE WK-CELDAS BY 2 GIVING WK-POS-MEDIA
+               REMAINDER WK-RESTO-PAR
+
+           IF WK-RESTO-PAR = 1
+               MOVE WK-NUMERO-ORDENADO(WK-POS-MEDIA + 1) TO WK-MEDIANA
+           ELSE
+               COMPUTE WK-MEDIANA ROUNDED =
+                   (WK-NUMERO-ORDENADO(WK-POS-MEDIA) +
+                    WK-NUMERO-ORDENADO(WK-POS-MEDIA + 1)) / 2
+           END-IF
+
+           DISPLAY
+           "EL MAXIMO ES: " WK-MAXIMO
+           DISPLAY
+           "EL MINIMO ES: " WK-MINIMO
+           DISPLAY
+           "LA MEDIANA ES: " WK-MEDIANA
+           .
+      *
+      ******************************************************************
+      *                       2510-ORDENAR-COPIA                       *
+      *----------------------------------------------------------------*
+      *   ORDENA WK-NUMEROS-ORDENADOS (COPIA) DE FORMA ASCENDENTE PARA  *
+      *   PODER LOCALIZAR LA MEDIANA SIN ALTERAR EL ARRAY ORIGINAL.     *
+      ******************************************************************
+       2510-ORDENAR-COPIA.
+      *
+           MOVE 1 TO                     WK-INDICE-ORDEN
+           PERFORM UNTIL WK-INDICE-ORDEN > WK-CELDAS - 1
+               MOVE 1 TO                 WK-CONTADOR-ORDEN
+               PERFORM UNTIL
+                   WK-CONTADOR-ORDEN > WK-CELDAS - WK-INDICE-ORDEN
+                   IF WK-NUMERO-ORDENADO(WK-CONTADOR-ORDEN) >
+                      WK-NUMERO-ORDENADO(WK-CONTADOR-ORDEN + 1)
+                       MOVE WK-NUMERO-ORDENADO(WK-CONTADOR-ORDEN)
+                       TO WK-AUX
+                       MOVE WK-NUMERO-ORDENADO(WK-CONTADOR-ORDEN + 1)
+                       TO WK-NUMERO-ORDENADO(WK-CONTADOR-ORDEN)
+                       MOVE WK-AUX
+                       TO WK-NUMERO-ORDENADO(WK-CONTADOR-ORDEN + 1)
+                   END-IF
+                   ADD 1 TO              WK-CONTADOR-ORDEN
+               END-PERFORM
+               ADD 1 TO                  WK-INDICE-ORDEN
+           END-PERFORM
+           .
+      *
+      ******************************************************************
       *                       3000-FIN                                 *
       *----------------------------------------------------------------*
       *                                                                *
