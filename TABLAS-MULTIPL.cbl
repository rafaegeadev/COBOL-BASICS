@@ -7,17 +7,36 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLAS-MULTIPLICAR.
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-TABLAS
+               ASSIGN TO "TABLAS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TABLAS.
+
        DATA DIVISION.
        FILE SECTION.
+      * CADA TABLA QUE SE MUESTRA EN PANTALLA SE ESCRIBE TAMBIEN AQUI,
+      * UNA LINEA POR FILA, PARA PODER IMPRIMIRLA O DISTRIBUIRLA LUEGO.
+       FD  ARCHIVO-TABLAS.
+       01  REG-TABLA                     PIC X(40).
+
        WORKING-STORAGE SECTION.
+       77  FS-TABLAS                     PIC XX.
       *
       ******************************************************************
       *                       VARIABLES                                *
       ******************************************************************
       *
            77 WK-NUMERO                  PIC 9(3)       VALUE ZEROES.
+           77 WK-NUMERO-DESDE            PIC 9(3)       VALUE ZEROES.
+           77 WK-NUMERO-HASTA            PIC 9(3)       VALUE ZEROES.
            77 WK-MULTIPLICADOR           PIC 9(3)       VALUE ZEROES.
-           77 WK-RESULTADO               PIC 9(4)       VALUE ZEROES.
+      * ANCHO A 9(6) PORQUE WK-NUMERO Y WK-MULTIPLICADOR ADMITEN HASTA
+      * 999 CADA UNO (DESDE QUE SE PIDE EL RANGO), Y 999 * 999 = 998001.
+           77 WK-RESULTADO               PIC 9(6)       VALUE ZEROES.
+           77 WK-NUMERO-FILAS            PIC 9(3)       VALUE ZEROES.
 
        01 WS-MENU                        PIC S9(1)      VALUE ZERO.
            88 WK-EMPEZAR                                VALUE 1.
@@ -46,6 +65,23 @@
                "BIENVENIDO A LAS TABLAS DE MULTIPLICAR DE COBOL"
                DISPLAY
                "--------------------------------------------"
+
+      * TABLAS.TXT NUNCA SE TRUNCA: SE ABRE EN EXTEND PARA QUE CADA
+      * CORRIDA AGREGUE SUS TABLAS A LAS YA ESCRITAS. SI TODAVIA NO
+      * EXISTE SE CREA VACIO ANTES DE ABRIRLO EN EXTEND.
+               OPEN EXTEND ARCHIVO-TABLAS
+
+               IF FS-TABLAS = "35"
+                   OPEN OUTPUT ARCHIVO-TABLAS
+                   CLOSE ARCHIVO-TABLAS
+                   OPEN EXTEND ARCHIVO-TABLAS
+               END-IF
+
+               IF FS-TABLAS NOT = "00"
+                   DISPLAY
+                   "ERROR ABRIENDO TABLAS.TXT: " FS-TABLAS
+                   STOP RUN
+               END-IF
                .
       *
       ******************************************************************
@@ -129,34 +165,93 @@
                2301-SOLICITA-NUM.
       *
                    DISPLAY
-                   "INTRODUCE UN NUMERO: "
+                   "INTRODUCE EL NUMERO INICIAL DE LA TABLA: "
                    DISPLAY
                    "-----------------------------"
-                   ACCEPT WK-NUMERO
+                   ACCEPT WK-NUMERO-DESDE
                    DISPLAY
                    "-----------------------------"
-                       IF WK-NUMERO IS ZERO
+                       IF WK-NUMERO-DESDE IS ZERO
                        DISPLAY
                        "Por favor, introduce un número"-
                        " o un valor superior a cero."
                        DISPLAY "-----------------------------"
                        PERFORM 2301-SOLICITA-NUM
                        ELSE
-                           PERFORM 2302-MOSTRAR-TABLA
+                           PERFORM 2303-SOLICITA-RANGO
                        END-IF
                    .
       *
       ******************************************************************
+      *                   2303-SOLICITA-RANGO                         *
+      *----------------------------------------------------------------*
+      *   NUMERO FINAL DEL RANGO DE TABLAS A MOSTRAR. SI SE DEJA EN     *
+      *   CERO O POR DEBAJO DEL INICIAL, SE MUESTRA UNA SOLA TABLA.     *
+      ******************************************************************
+               2303-SOLICITA-RANGO.
+      *
+                   DISPLAY
+                   "INTRODUCE EL NUMERO FINAL DEL RANGO (0 = SOLO "-
+                   "UNA TABLA): "
+                   DISPLAY
+                   "-----------------------------"
+                   ACCEPT WK-NUMERO-HASTA
+                   DISPLAY
+                   "-----------------------------"
+                   IF WK-NUMERO-HASTA < WK-NUMERO-DESDE
+                       MOVE WK-NUMERO-DESDE TO WK-NUMERO-HASTA
+                   END-IF
+                   PERFORM 2305-SOLICITA-FILAS
+                   .
+      *
+      ******************************************************************
+      *                   2305-SOLICITA-FILAS                          *
+      *----------------------------------------------------------------*
+      *   CANTIDAD DE FILAS A MOSTRAR POR TABLA. SI SE DEJA EN CERO,    *
+      *   SE USAN 10 FILAS, COMO EN LAS TABLAS DE TODA LA VIDA.         *
+      ******************************************************************
+               2305-SOLICITA-FILAS.
+      *
+                   DISPLAY
+                   "CUANTAS FILAS POR TABLA (0 = 10 FILAS): "
+                   DISPLAY
+                   "-----------------------------"
+                   ACCEPT WK-NUMERO-FILAS
+                   DISPLAY
+                   "-----------------------------"
+                   IF WK-NUMERO-FILAS IS ZERO
+                       MOVE 10 TO WK-NUMERO-FILAS
+                   END-IF
+                   PERFORM 2306-GENERAR-RANGO
+                   .
+      *
+      ******************************************************************
+      *                   2306-GENERAR-RANGO                           *
+      *----------------------------------------------------------------*
+      *   RECORRE DESDE/HASTA MOSTRANDO UNA TABLA POR CADA NUMERO.      *
+      ******************************************************************
+               2306-GENERAR-RANGO.
+      *
+                   PERFORM 2302-MOSTRAR-TABLA
+                       VARYING WK-NUMERO FROM WK-NUMERO-DESDE BY 1
+                       UNTIL WK-NUMERO > WK-NUMERO-HASTA
+                   PERFORM 2400-CONTINUAR-O-SALIR
+                   .
+      *
+      ******************************************************************
       *                   2302-MOSTRAR-TABLA                           *
+      *----------------------------------------------------------------*
+      *   SE INVOCA UNA VEZ POR CADA NUMERO DEL RANGO DESDE/HASTA,      *
+      *   VARIANDO WK-NUMERO EN 2303-SOLICITA-RANGO.                   *
       ******************************************************************
                2302-MOSTRAR-TABLA.
       *
+                   MOVE ZERO                  TO WK-MULTIPLICADOR
                    DISPLAY
                    "LA TABLA DEL " WK-NUMERO ":"
-                   PERFORM 2304-CALULAR-TABLA 10 TIMES
+                   PERFORM 2304-CALULAR-TABLA WK-NUMERO-FILAS TIMES
                    DISPLAY
                    "-----------------------------"
-                   PERFORM 2400-CONTINUAR-O-SALIR
                    .
       *
       ******************************************************************
@@ -170,6 +265,12 @@
                    DISPLAY
                    WK-NUMERO " * " WK-MULTIPLICADOR
                    " = " WK-RESULTADO
+
+                   MOVE SPACES TO REG-TABLA
+                   STRING WK-NUMERO " * " WK-MULTIPLICADOR
+                          " = " WK-RESULTADO
+                          DELIMITED BY SIZE INTO REG-TABLA
+                   WRITE REG-TABLA
                    .
       *
       ******************************************************************
@@ -191,16 +292,16 @@
                    WS-MENU
                    DISPLAY
                    "-------------------------------------"
-                   IF WK-CONTINUAR
-                   THEN
-                       PERFORM 2301-SOLICITA-NUM
-                   IF WK-SALIR
-                       PERFORM 3000-FIN
-                   ELSE
-                       DISPLAY
-                       "INTRODUCE UNA OPCIÓN VÁLIDA"
-                       PERFORM 2400-CONTINUAR-O-SALIR
-                   END-IF
+                   EVALUATE TRUE
+                       WHEN WK-CONTINUAR
+                           PERFORM 2301-SOLICITA-NUM
+                       WHEN WK-SALIR
+                           PERFORM 3000-FIN
+                       WHEN OTHER
+                           DISPLAY
+                           "INTRODUCE UNA OPCIÓN VÁLIDA"
+                           PERFORM 2400-CONTINUAR-O-SALIR
+                   END-EVALUATE
                    .
       *
       ******************************************************************
@@ -218,6 +319,7 @@
       ******************************************************************
        3000-FIN.
       *
+           CLOSE ARCHIVO-TABLAS
            DISPLAY
            "****************************************"
            DISPLAY
