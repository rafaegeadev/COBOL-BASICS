@@ -7,8 +7,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ON-SIZE-ERROR.
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OVERFLOWS
+               ASSIGN TO "OVERFLOWS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OVERFLOWS.
        DATA DIVISION.
        FILE SECTION.
+      * CADA OVERFLOW CAPTURADO POR UN ON SIZE ERROR SE REGISTRA AQUI,
+      * UNO POR LINEA, PARA DEJAR CONSTANCIA DEL CAMPO, LOS OPERANDOS
+      * Y EL RESULTADO TRUNCADO FRENTE AL RESULTADO COMPLETO.
+       FD  OVERFLOWS.
+       01  REG-OVERFLOW                   PIC X(120).
+      *
        WORKING-STORAGE SECTION.
       *
       ******************************************************************
@@ -22,6 +35,28 @@
        77 WK-RESULTADO                PIC 9(3)      VALUE ZEROES.
        77 WK-RESULTADO-GRANDE         PIC 9(5)      VALUE ZEROES.
       *
+      *                  VALOR POR DEFECTO CONFIGURABLE
+      * USADO POR 2300-PARRAFO Y 2400-PARRAFO CUANDO EL RESULTADO
+      * NO CABE EN WK-RESULTADO. CAMBIAR AQUI AFECTA A AMBOS.
+       77 WK-VALOR-DEFECTO            PIC 9(3)      VALUE 200.
+      *
+      *                  CAMPOS PARA DEMOSTRAR DIVIDE Y ADD
+       77 WK-DIVISOR                  PIC 9(1)      VALUE 1.
+       77 WK-RESULTADO-DIV            PIC 9(2)      VALUE ZEROES.
+       77 WK-SUMANDO1                 PIC 9(3)      VALUE 200.
+       77 WK-SUMANDO2                 PIC 9(3)      VALUE 200.
+       77 WK-RESULTADO-SUMA           PIC 9(2)      VALUE ZEROES.
+      *
+      *                  CAMPOS DE REGISTRO DE OVERFLOWS.DAT
+       77 FS-OVERFLOWS                PIC XX.
+       77 WK-LOG-CAMPO                PIC X(20)     VALUE SPACES.
+       77 WK-LOG-OP1                  PIC S9(9)     VALUE ZERO.
+       77 WK-LOG-OP2                  PIC S9(9)     VALUE ZERO.
+       77 WK-LOG-COMPLETO             PIC S9(9)     VALUE ZERO.
+       77 WK-LOG-ANCHO                PIC 9(9)      VALUE ZERO.
+       77 WK-LOG-DESCARTE             PIC S9(9)     VALUE ZERO.
+       77 WK-LOG-TRUNCADO             PIC S9(9)     VALUE ZERO.
+      *
       ******************************************************************
        PROCEDURE DIVISION.
       *
@@ -37,6 +72,22 @@
       *                                                                *
       ******************************************************************
        1000-INICIO.
+      *> OVERFLOWS.DAT SE ABRE EN EXTEND PARA QUE CADA CORRIDA AGREGUE
+      *> SUS OVERFLOWS A LOS YA ESCRITOS. SI TODAVIA NO EXISTE SE CREA
+      *> VACIO ANTES DE ABRIRLO EN EXTEND.
+           OPEN EXTEND OVERFLOWS
+
+           IF FS-OVERFLOWS = "35"
+               OPEN OUTPUT OVERFLOWS
+               CLOSE OVERFLOWS
+               OPEN EXTEND OVERFLOWS
+           END-IF
+
+           IF FS-OVERFLOWS NOT = "00"
+               DISPLAY "ERROR ABRIENDO OVERFLOWS.DAT: " FS-OVERFLOWS
+               STOP RUN
+           END-IF
+           .
 
       ******************************************************************
       *                       2000-PROCESO                             *
@@ -50,6 +101,8 @@
            PERFORM 2200-PARRAFO
            PERFORM 2300-PARRAFO
            PERFORM 2400-PARRAFO
+           PERFORM 2500-PARRAFO
+           PERFORM 2600-PARRAFO
            PERFORM 3000-FIN
            .
       *
@@ -65,6 +118,12 @@
                 DISPLAY
                 "NUMERO DEMASIADO GRANDE"
                 DISPLAY WK-RESULTADO
+                MOVE "WK-RESULTADO"      TO WK-LOG-CAMPO
+                MOVE WK-NUMERO1          TO WK-LOG-OP1
+                MOVE WK-NUMERO2          TO WK-LOG-OP2
+                COMPUTE WK-LOG-COMPLETO = WK-NUMERO1 * WK-NUMERO2
+                MOVE 1000                TO WK-LOG-ANCHO
+                PERFORM 2900-REGISTRA-OVERFLOW
            END-COMPUTE
            .
       *
@@ -82,6 +141,13 @@
                WK-RESULTADO-GRANDE = WK-NUMERO1 * WK-NUMERO2
                    DISPLAY
                    WK-RESULTADO-GRANDE
+                   MOVE "WK-RESULTADO"   TO WK-LOG-CAMPO
+                   MOVE WK-NUMERO1       TO WK-LOG-OP1
+                   MOVE WK-NUMERO2       TO WK-LOG-OP2
+                   MOVE WK-RESULTADO-GRANDE
+                                         TO WK-LOG-COMPLETO
+                   MOVE 1000             TO WK-LOG-ANCHO
+                   PERFORM 2900-REGISTRA-OVERFLOW
            END-COMPUTE
            .
       *
@@ -99,8 +165,15 @@
                    "EL NUMERO ES MUY GRANDE, NO SE "-
                    "VISUALIZA ENTERO"
                    DISPLAY
-                   "SE HA ESTABLECIDO EL VALOR POR DEFECTO (200)"
-                   MOVE 200                        TO WK-RESULTADO
+                   "SE HA ESTABLECIDO EL VALOR POR DEFECTO ("
+                   WK-VALOR-DEFECTO ")"
+                   MOVE "WK-RESULTADO"   TO WK-LOG-CAMPO
+                   MOVE WK-NUMERO1       TO WK-LOG-OP1
+                   MOVE WK-NUMERO2       TO WK-LOG-OP2
+                   COMPUTE WK-LOG-COMPLETO = WK-NUMERO1 * WK-NUMERO2
+                   MOVE 1000             TO WK-LOG-ANCHO
+                   PERFORM 2900-REGISTRA-OVERFLOW
+                   MOVE WK-VALOR-DEFECTO           TO WK-RESULTADO
                        NOT ON SIZE ERROR
                        DISPLAY WK-RESULTADO
            END-COMPUTE
@@ -122,20 +195,94 @@
                    "EL NUMERO ES MUY GRANDE, NO SE "-
                    "VISUALIZA ENTERO"
                    DISPLAY
-                   "SE HA ESTABLECIDO EL VALOR POR DEFECTO (200)"
-                   MOVE 200                    TO WK-RESULTADO
+                   "SE HA ESTABLECIDO EL VALOR POR DEFECTO ("
+                   WK-VALOR-DEFECTO ")"
+                   MOVE "WK-RESULTADO"   TO WK-LOG-CAMPO
+                   MOVE WK-NUMERO3       TO WK-LOG-OP1
+                   MOVE WK-NUMERO4       TO WK-LOG-OP2
+                   COMPUTE WK-LOG-COMPLETO = WK-NUMERO3 * WK-NUMERO4
+                   MOVE 1000             TO WK-LOG-ANCHO
+                   PERFORM 2900-REGISTRA-OVERFLOW
+                   MOVE WK-VALOR-DEFECTO       TO WK-RESULTADO
                    NOT ON SIZE ERROR
                    DISPLAY WK-RESULTADO
            END-COMPUTE
            .
       *
       ******************************************************************
+      *                   2500-                                       *
+      *----------------------------------------------------------------*
+      *            EJEMPLO DE ON SIZE ERROR SOBRE UN DIVIDE.           *
+      ******************************************************************
+           2500-PARRAFO.
+      *
+           DIVIDE WK-NUMERO1 BY WK-DIVISOR GIVING WK-RESULTADO-DIV
+               ON SIZE ERROR
+                   DISPLAY
+                   "EL COCIENTE ES MUY GRANDE, NO SE VISUALIZA ENTERO"
+                   MOVE "WK-RESULTADO-DIV" TO WK-LOG-CAMPO
+                   MOVE WK-NUMERO1          TO WK-LOG-OP1
+                   MOVE WK-DIVISOR          TO WK-LOG-OP2
+                   COMPUTE WK-LOG-COMPLETO = WK-NUMERO1 / WK-DIVISOR
+                   MOVE 100                 TO WK-LOG-ANCHO
+                   PERFORM 2900-REGISTRA-OVERFLOW
+               NOT ON SIZE ERROR
+                   DISPLAY WK-RESULTADO-DIV
+           END-DIVIDE
+           .
+      *
+      ******************************************************************
+      *                   2600-                                       *
+      *----------------------------------------------------------------*
+      *            EJEMPLO DE ON SIZE ERROR SOBRE UN ADD.              *
+      ******************************************************************
+           2600-PARRAFO.
+      *
+           ADD WK-SUMANDO1 WK-SUMANDO2 GIVING WK-RESULTADO-SUMA
+               ON SIZE ERROR
+                   DISPLAY
+                   "LA SUMA ES MUY GRANDE, NO SE VISUALIZA ENTERA"
+                   MOVE "WK-RESULTADO-SUMA" TO WK-LOG-CAMPO
+                   MOVE WK-SUMANDO1         TO WK-LOG-OP1
+                   MOVE WK-SUMANDO2         TO WK-LOG-OP2
+                   COMPUTE WK-LOG-COMPLETO = WK-SUMANDO1 + WK-SUMANDO2
+                   MOVE 100                 TO WK-LOG-ANCHO
+                   PERFORM 2900-REGISTRA-OVERFLOW
+               NOT ON SIZE ERROR
+                   DISPLAY WK-RESULTADO-SUMA
+           END-ADD
+           .
+      *
+      ******************************************************************
+      *                   2900-REGISTRA-OVERFLOW                       *
+      *----------------------------------------------------------------*
+      *  ESCRIBE UNA LINEA EN OVERFLOWS.DAT POR CADA OVERFLOW CAPTURADO*
+      *  WK-LOG-TRUNCADO SE OBTIENE COMO EL RESTO DE DIVIDIR EL VALOR  *
+      *  COMPLETO ENTRE WK-LOG-ANCHO, ES DECIR, LOS DIGITOS DE MENOR   *
+      *  PESO QUE SI CABRIAN EN EL CAMPO ORIGINAL.                     *
+      ******************************************************************
+           2900-REGISTRA-OVERFLOW.
+      *
+           DIVIDE WK-LOG-COMPLETO BY WK-LOG-ANCHO GIVING WK-LOG-DESCARTE
+               REMAINDER WK-LOG-TRUNCADO
+           MOVE SPACES TO REG-OVERFLOW
+           STRING "CAMPO: " WK-LOG-CAMPO
+                  " OPERANDO1: " WK-LOG-OP1
+                  " OPERANDO2: " WK-LOG-OP2
+                  " TRUNCADO: " WK-LOG-TRUNCADO
+                  " COMPLETO: " WK-LOG-COMPLETO
+                  DELIMITED BY SIZE INTO REG-OVERFLOW
+           WRITE REG-OVERFLOW
+           .
+      *
+      ******************************************************************
       *                   3000-FIN                                     *
       *----------------------------------------------------------------*
       *                                                                *
       ******************************************************************
        3000-FIN.
       *
+            CLOSE OVERFLOWS
             STOP RUN
             .
       *
