@@ -7,9 +7,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA-PERFORM.
       ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-TRANSACCIONES
+               ASSIGN TO "TRANSACCIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACCIONES.
+
+           SELECT ARCHIVO-OPERANDOS
+               ASSIGN TO "OPERANDOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OPERANDOS.
+
        DATA DIVISION.
        FILE SECTION.
+      * CADA OPERACIÓN QUE RESUELVE LA CALCULADORA QUEDA ANOTADA AQUÍ,
+      * NO SÓLO MOSTRADA EN PANTALLA, PARA PODER REVISARLAS DESPUÉS.
+       FD  ARCHIVO-TRANSACCIONES.
+       01  REG-TRANSACCION.
+           05 TRANS-OPERACION             PIC X(15).
+           05 TRANS-NUMERO1                PIC S9(3).
+           05 TRANS-NUMERO2                PIC S9(3).
+           05 TRANS-RESULTADO              PIC S9(6)V9999.
+           05 TRANS-RESTO                  PIC S9(6)V9999.
+
+      * UN PAR DE OPERANDOS Y EL CODIGO DE OPERACION (MISMOS VALORES
+      * QUE WS-OPCIONES) POR LINEA, PARA PROCESAR VARIAS CUENTAS SIN
+      * CAPTURA INTERACTIVA.
+       FD  ARCHIVO-OPERANDOS.
+       01  REG-OPERANDO.
+           05 OP-NUMERO1                   PIC S9(3).
+           05 OP-NUMERO2                   PIC S9(3).
+           05 OP-CODIGO                    PIC 9(01).
+
        WORKING-STORAGE SECTION.
+       77  FS-TRANSACCIONES               PIC XX.
+       77  FS-OPERANDOS                   PIC XX.
+
+       01  SWITCHES.
+           05 SW-FIN-OPERANDOS             PIC X VALUE 'N'.
+              88 FIN-OPERANDOS             VALUE 'S'.
+
+       01  WK-MODO-BATCH                   PIC X VALUE 'N'.
+           88 ES-MODO-BATCH                VALUE 'S'.
 
       *
       ******************************************************************
@@ -21,20 +62,27 @@
            88 WK-RESTAR                                   VALUE 2.
            88 WK-MULTIPLICAR                              VALUE 3.
            88 WK-DIVIDIR                                  VALUE 4.
-           88 WK-SALIR                                    VALUE 5.
-           88 WK-CONTINUAR                                VALUE 6.
+           88 WK-PORCENTAJE                               VALUE 5.
+           88 WK-RAIZ                                     VALUE 6.
+           88 WK-SALIR                                    VALUE 7.
+           88 WK-CONTINUAR                                VALUE 8.
 
        77  WK-NUMERO1                      PIC S9(3)       VALUE ZEROES.
        77  WK-NUMERO2                      PIC S9(3)       VALUE ZEROES.
 
        77  WK-RESULTADO                    PIC S9(6)       VALUE ZEROES.
        77  WK-RESTO-DIV                    PIC S9(6)       VALUE ZEROES.
+       77  WK-RESULTADO-DEC                PIC S9(6)V9999  VALUE ZEROES.
       *
       ******************************************************************
        PROCEDURE DIVISION.
       *
            PERFORM 1000-INICIO
-           PERFORM 2000-PROCESO
+           IF ES-MODO-BATCH
+               PERFORM 2700-PROCESO-BATCH
+           ELSE
+               PERFORM 2000-PROCESO
+           END-IF
            PERFORM 3000-FIN
            .
       *
@@ -45,13 +93,34 @@
       *                                                                *
       ******************************************************************
        1000-INICIO.
-      *   
+      *
                DISPLAY
                "--------------------------------------------"
                DISPLAY
                "BIENVENIDO A LA CALCULADORA DE COBOL"
                DISPLAY
                "--------------------------------------------"
+
+               DISPLAY
+               "PROCESAR EN MODO BATCH DESDE OPERANDOS.DAT? (S/N): "
+               ACCEPT WK-MODO-BATCH
+
+      * TRANSACCIONES.DAT NUNCA SE TRUNCA: SE ABRE EN EXTEND PARA QUE
+      * CADA CORRIDA AGREGUE SUS OPERACIONES A LAS YA REGISTRADAS. SI
+      * TODAVÍA NO EXISTE SE CREA VACÍO ANTES DE ABRIRLO EN EXTEND.
+               OPEN EXTEND ARCHIVO-TRANSACCIONES
+
+               IF FS-TRANSACCIONES = "35"
+                   OPEN OUTPUT ARCHIVO-TRANSACCIONES
+                   CLOSE ARCHIVO-TRANSACCIONES
+                   OPEN EXTEND ARCHIVO-TRANSACCIONES
+               END-IF
+
+               IF FS-TRANSACCIONES NOT = "00"
+                   DISPLAY
+                   "ERROR ABRIENDO TRANSACCIONES.DAT: " FS-TRANSACCIONES
+                   STOP RUN
+               END-IF
                .
       *
       ******************************************************************
@@ -85,7 +154,11 @@
                DISPLAY
                "4 - Dividir (/)"
                DISPLAY
-               "5 - Salir"
+               "5 - Porcentaje (%)"
+               DISPLAY
+               "6 - Raiz cuadrada"
+               DISPLAY
+               "7 - Salir"
                DISPLAY
                "---------------------------------------"
                ACCEPT
@@ -140,6 +213,16 @@
                            "****************************************"
                            PERFORM 2404-DIVIDIENDO
 
+                       WHEN WK-PORCENTAJE
+                           DISPLAY
+                           "****************************************"
+                           PERFORM 2405-PORCENTAJE
+
+                       WHEN WK-RAIZ
+                           DISPLAY
+                           "****************************************"
+                           PERFORM 2406-RAIZ-CUADRADA
+
                        WHEN WK-SALIR
                            PERFORM 3000-FIN
 
@@ -172,16 +255,30 @@
                    "CALCULANDO..."
                    
                    ADD                     WK-NUMERO1 TO WK-NUMERO2
-                                           GIVING WK-RESULTADO.
-                   DISPLAY
-                   "-------------------------------------"
-                   DISPLAY
-                   "El resultado de la suma es: "
-                   WK-RESULTADO
-                   "."
-                   DISPLAY
-                   "-------------------------------------"
-                   PERFORM 2500-CONTINUAR-O-SALIR
+                                           GIVING WK-RESULTADO
+                       ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "EL RESULTADO ES DEMASIADO GRANDE, NO SE"
+                           " PUEDE MOSTRAR"
+                           DISPLAY
+                           "-------------------------------------"
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                       NOT ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "El resultado de la suma es: "
+                           WK-RESULTADO
+                           "."
+                           DISPLAY
+                           "-------------------------------------"
+                           MOVE ZERO TO WK-RESTO-DIV
+                           MOVE "SUMA" TO TRANS-OPERACION
+                           PERFORM 2600-REGISTRAR-TRANSACCION
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                   END-ADD
                    .
       *
       ******************************************************************
@@ -196,16 +293,30 @@
                    "CALCULANDO..."
                    
                    SUBTRACT                WK-NUMERO2 FROM WK-NUMERO1
-                                           GIVING WK-RESULTADO.
-                   DISPLAY
-                   "-------------------------------------"
-                   DISPLAY
-                   "El resultado de la resta es: "
-                   WK-RESULTADO
-                   "."
-                   DISPLAY
-                   "-------------------------------------"
-                   PERFORM 2500-CONTINUAR-O-SALIR
+                                           GIVING WK-RESULTADO
+                       ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "EL RESULTADO ES DEMASIADO GRANDE, NO SE"
+                           " PUEDE MOSTRAR"
+                           DISPLAY
+                           "-------------------------------------"
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                       NOT ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "El resultado de la resta es: "
+                           WK-RESULTADO
+                           "."
+                           DISPLAY
+                           "-------------------------------------"
+                           MOVE ZERO TO WK-RESTO-DIV
+                           MOVE "RESTA" TO TRANS-OPERACION
+                           PERFORM 2600-REGISTRAR-TRANSACCION
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                   END-SUBTRACT
                    .
       *
       ******************************************************************
@@ -221,15 +332,29 @@
                    
                    MULTIPLY                WK-NUMERO1 BY WK-NUMERO2
                                            GIVING WK-RESULTADO
-                   DISPLAY
-                   "-------------------------------------"
-                   DISPLAY
-                   "El resultado de la Multiplicación es: "
-                   WK-RESULTADO
-                   "."
-                   DISPLAY
-                   "-------------------------------------"
-                   PERFORM 2500-CONTINUAR-O-SALIR
+                       ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "EL RESULTADO ES DEMASIADO GRANDE, NO SE"
+                           " PUEDE MOSTRAR"
+                           DISPLAY
+                           "-------------------------------------"
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                       NOT ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "El resultado de la Multiplicación es: "
+                           WK-RESULTADO
+                           "."
+                           DISPLAY
+                           "-------------------------------------"
+                           MOVE ZERO TO WK-RESTO-DIV
+                           MOVE "MULTIPLICACION" TO TRANS-OPERACION
+                           PERFORM 2600-REGISTRAR-TRANSACCION
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                   END-MULTIPLY
                    .
       *
       ******************************************************************
@@ -238,54 +363,262 @@
       *
                2404-DIVIDIENDO.
       *
-                   DISPLAY
-                   "Has elegido División"
-                   DISPLAY
-                   "CALCULANDO..."
-                   
-                   DIVIDE                  WK-NUMERO1 BY WK-NUMERO2
+                   IF WK-NUMERO2 = ZERO
+                       DISPLAY
+                       "-------------------------------------"
+                       DISPLAY
+                       "NO SE PUEDE DIVIDIR ENTRE CERO"
+                       DISPLAY
+                       "-------------------------------------"
+                       PERFORM 2500-CONTINUAR-O-SALIR
+                   ELSE
+                       DISPLAY
+                       "Has elegido División"
+                       DISPLAY
+                       "CALCULANDO..."
+
+                       DIVIDE              WK-NUMERO1 BY WK-NUMERO2
                                            GIVING WK-RESULTADO
                                            REMAINDER WK-RESTO-DIV
+                       ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "EL RESULTADO ES DEMASIADO GRANDE"
+                           DISPLAY
+                           "-------------------------------------"
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                       NOT ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "El resultado de la división es: "
+                           WK-RESULTADO " con un resto de " WK-RESTO-DIV
+                           "."
+                           DISPLAY
+                           "-------------------------------------"
+                           MOVE "DIVISION" TO TRANS-OPERACION
+                           PERFORM 2600-REGISTRAR-TRANSACCION
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                       END-DIVIDE
+                   END-IF
+                   .
+      *
+      ******************************************************************
+      *                   2405-PORCENTAJE                               *
+      *----------------------------------------------------------------*
+      *      WK-NUMERO1 EXPRESADO COMO PORCENTAJE DE WK-NUMERO2         *
+      ******************************************************************
+      *
+               2405-PORCENTAJE.
+      *
                    DISPLAY
-                   "-------------------------------------"
-                   DISPLAY
-                   "El resultado de la división es: "
-                   WK-RESULTADO " con un resto de " WK-RESTO-DIV
-                   "."
+                   "Has elegido Porcentaje"
                    DISPLAY
-                   "-------------------------------------"
-                   PERFORM 2500-CONTINUAR-O-SALIR
+                   "CALCULANDO..."
+
+                   MULTIPLY               WK-NUMERO1 BY WK-NUMERO2
+                                           GIVING WK-RESULTADO-DEC
+                   ON SIZE ERROR
+                       DISPLAY
+                       "-------------------------------------"
+                       DISPLAY
+                       "EL RESULTADO ES DEMASIADO GRANDE"
+                       DISPLAY
+                       "-------------------------------------"
+                       PERFORM 2500-CONTINUAR-O-SALIR
+                   NOT ON SIZE ERROR
+                       DIVIDE             WK-RESULTADO-DEC BY 100
+                                           GIVING WK-RESULTADO-DEC
+                       ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           "EL RESULTADO ES DEMASIADO GRANDE"
+                           DISPLAY
+                           "-------------------------------------"
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                       NOT ON SIZE ERROR
+                           DISPLAY
+                           "-------------------------------------"
+                           DISPLAY
+                           WK-NUMERO1 "% de " WK-NUMERO2 " es: "
+                           WK-RESULTADO-DEC
+                           "."
+                           DISPLAY
+                           "-------------------------------------"
+                           MOVE "PORCENTAJE" TO TRANS-OPERACION
+                           PERFORM 2601-REGISTRAR-TRANS-DEC
+                           PERFORM 2500-CONTINUAR-O-SALIR
+                       END-DIVIDE
+                   END-MULTIPLY
+                   .
+      *
+      ******************************************************************
+      *                   2406-RAIZ-CUADRADA                           *
+      *----------------------------------------------------------------*
+      *                RAIZ CUADRADA DE WK-NUMERO1                     *
+      ******************************************************************
+      *
+               2406-RAIZ-CUADRADA.
+      *
+                   IF WK-NUMERO1 < ZERO
+                       DISPLAY
+                       "NO SE PUEDE CALCULAR LA RAIZ DE UN NEGATIVO"
+                       PERFORM 2500-CONTINUAR-O-SALIR
+                   ELSE
+                       DISPLAY
+                       "Has elegido Raiz cuadrada"
+                       DISPLAY
+                       "CALCULANDO..."
+
+                       COMPUTE WK-RESULTADO-DEC =
+                               FUNCTION SQRT(WK-NUMERO1)
+
+                       DISPLAY
+                       "-------------------------------------"
+                       DISPLAY
+                       "La raiz cuadrada de " WK-NUMERO1 " es: "
+                       WK-RESULTADO-DEC
+                       "."
+                       DISPLAY
+                       "-------------------------------------"
+                       MOVE ZERO TO WK-NUMERO2
+                       MOVE "RAIZ CUADRADA" TO TRANS-OPERACION
+                       PERFORM 2601-REGISTRAR-TRANS-DEC
+                       PERFORM 2500-CONTINUAR-O-SALIR
+                   END-IF
                    .
       *
       ******************************************************************
+      *                   2700-PROCESO-BATCH                           *
+      *----------------------------------------------------------------*
+      *   PROCESA CADA PAR DE OPERANDOS DE OPERANDOS.DAT SIN PEDIR     *
+      *   CAPTURA INTERACTIVA, REUTILIZANDO 2300-OPCION Y LAS MISMAS   *
+      *   RUTINAS DE CALCULO Y REGISTRO QUE EL MODO INTERACTIVO.       *
+      ******************************************************************
+           2700-PROCESO-BATCH.
+      *
+               OPEN INPUT ARCHIVO-OPERANDOS
+
+               IF FS-OPERANDOS NOT = "00"
+                   DISPLAY
+                   "ERROR ABRIENDO OPERANDOS.DAT: " FS-OPERANDOS
+                   STOP RUN
+               END-IF
+
+               PERFORM 2710-LEER-OPERANDO
+               PERFORM UNTIL FIN-OPERANDOS
+                   IF OP-CODIGO >= 1 AND OP-CODIGO <= 6
+                       MOVE OP-NUMERO1 TO WK-NUMERO1
+                       MOVE OP-NUMERO2 TO WK-NUMERO2
+                       MOVE OP-CODIGO  TO WS-OPCIONES
+                       PERFORM 2300-OPCION
+                   ELSE
+                       PERFORM 2720-RECHAZAR-OPERANDO
+                   END-IF
+                   PERFORM 2710-LEER-OPERANDO
+               END-PERFORM
+
+               CLOSE ARCHIVO-OPERANDOS
+               .
+      *
+      ******************************************************************
+      *                   2710-LEER-OPERANDO                           *
+      ******************************************************************
+           2710-LEER-OPERANDO.
+      *
+               READ ARCHIVO-OPERANDOS
+                   AT END
+                       MOVE 'S' TO SW-FIN-OPERANDOS
+               END-READ
+               .
+      *
+      ******************************************************************
+      *                   2720-RECHAZAR-OPERANDO                       *
+      *----------------------------------------------------------------*
+      *   OP-CODIGO FUERA DE 1-6 (INCLUYE EL 7 DE SALIR Y CUALQUIER     *
+      *   OTRO VALOR QUE EN MODO INTERACTIVO CAERIA EN 2300-OPCION'S    *
+      *   WHEN OTHER Y VOLVERIA A 2100-MENU A ESPERAR UN ACCEPT). EN    *
+      *   BATCH NO HAY OPERADOR ESPERANDO, ASI QUE EL REGISTRO SE       *
+      *   DESCARTA SIN LLAMAR A 2300-OPCION Y QUEDA CONSTANCIA EN       *
+      *   TRANSACCIONES.DAT EN LUGAR DE CALCULARSE.                     *
+      ******************************************************************
+           2720-RECHAZAR-OPERANDO.
+      *
+               DISPLAY
+               "CODIGO DE OPERACION INVALIDO EN OPERANDOS.DAT: "
+               OP-CODIGO
+               MOVE "CODIGO INVALIDO" TO TRANS-OPERACION
+               MOVE OP-NUMERO1        TO TRANS-NUMERO1
+               MOVE OP-NUMERO2        TO TRANS-NUMERO2
+               MOVE ZERO              TO TRANS-RESULTADO
+               MOVE ZERO              TO TRANS-RESTO
+               WRITE REG-TRANSACCION
+               .
+      *
+      ******************************************************************
+      *                   2600-REGISTRAR-TRANSACCION                   *
+      *----------------------------------------------------------------*
+      *     GRABA LA OPERACIÓN RECIÉN CALCULADA EN TRANSACCIONES.DAT   *
+      ******************************************************************
+           2600-REGISTRAR-TRANSACCION.
+      *
+               MOVE WK-NUMERO1    TO TRANS-NUMERO1
+               MOVE WK-NUMERO2    TO TRANS-NUMERO2
+               MOVE WK-RESULTADO  TO TRANS-RESULTADO
+               MOVE WK-RESTO-DIV  TO TRANS-RESTO
+               WRITE REG-TRANSACCION
+               .
+      *
+      ******************************************************************
+      *                   2601-REGISTRAR-TRANS-DEC                     *
+      *----------------------------------------------------------------*
+      *   IGUAL QUE 2600, PERO PARA RESULTADOS CON DECIMALES (WK-NUMERO *
+      *   RESULTADO-DEC) EN LUGAR DEL WK-RESULTADO ENTERO.              *
+      ******************************************************************
+           2601-REGISTRAR-TRANS-DEC.
+      *
+               MOVE WK-NUMERO1       TO TRANS-NUMERO1
+               MOVE WK-NUMERO2       TO TRANS-NUMERO2
+               MOVE WK-RESULTADO-DEC TO TRANS-RESULTADO
+               MOVE ZERO             TO TRANS-RESTO
+               WRITE REG-TRANSACCION
+               .
+      *
+      ******************************************************************
       *                   2500-CONTINUAR-O-SALIR                       *
       *----------------------------------------------------------------*
       *                                                                *
       ******************************************************************
            2500-CONTINUAR-O-SALIR.
       *
-               DISPLAY
-                   "¿Quieres seguir operando?" 
-                   DISPLAY
-                   "5 - Salir"
-                   DISPLAY
-                   "6 - Continuar ->"
+               IF ES-MODO-BATCH
+                   CONTINUE
+               ELSE
                    DISPLAY
-                   "-------------------------------------"
-                   ACCEPT
-                   WS-OPCIONES
-                   DISPLAY
-                   "-------------------------------------"
-                   IF WK-CONTINUAR
-                   THEN
-                       PERFORM 2000-PROCESO
-                   IF WK-SALIR
-                       PERFORM 3000-FIN
-                   ELSE
+                       "¿Quieres seguir operando?"
                        DISPLAY
-                       "INTRODUCE UNA OPCIÓN VÁLIDA"
-                       PERFORM 2500-CONTINUAR-O-SALIR
-                   END IF
+                       "7 - Salir"
+                       DISPLAY
+                       "8 - Continuar ->"
+                       DISPLAY
+                       "-------------------------------------"
+                       ACCEPT
+                       WS-OPCIONES
+                       DISPLAY
+                       "-------------------------------------"
+                       EVALUATE TRUE
+                           WHEN WK-CONTINUAR
+                               PERFORM 2000-PROCESO
+                           WHEN WK-SALIR
+                               PERFORM 3000-FIN
+                           WHEN OTHER
+                               DISPLAY
+                               "INTRODUCE UNA OPCIÓN VÁLIDA"
+                               PERFORM 2500-CONTINUAR-O-SALIR
+                       END-EVALUATE
+               END-IF
                    .
       ******************************************************************
       *                   3000-FIN                                     *
@@ -294,6 +627,7 @@
       ******************************************************************
        3000-FIN.
       *
+           CLOSE ARCHIVO-TRANSACCIONES
            DISPLAY
            "****************************************"
            DISPLAY
