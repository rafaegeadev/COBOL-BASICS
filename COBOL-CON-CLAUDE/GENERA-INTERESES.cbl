@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERA-INTERESES.
+      *AUTHOR. RAFAEL.
+      *****************************************************************
+      * PROGRAMA: GENERADOR DE MOVIMIENTOS DE INTERES
+      * PROPOSITO: LEE MAESTRO.DAT, CALCULA EL INTERES DE CADA CUENTA
+      *            SOBRE SU SALDO A UNA TASA CONFIGURABLE, Y AGREGA UN
+      *            MOVIMIENTO TIPO 'I' POR CUENTA AL FINAL DE
+      *            MOVIMIENTOS.DAT PARA QUE EL PROXIMO CRUZADO LO
+      *            APLIQUE (VER 226-CALCULAR-INTERES EN
+      *            CRUZADO-ARCHIVOS.CBL).
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCHIVO-MAESTRO
+               ASSIGN TO "MAESTRO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO-MAESTRO
+               FILE STATUS IS FS-MAESTRO.
+
+           SELECT ARCHIVO-MOVIMIENTOS
+               ASSIGN TO "MOVIMIENTOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-MOVIMIENTOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCHIVO-MAESTRO.
+       01  REG-MAESTRO.
+           05 CODIGO-MAESTRO       PIC 9(5).
+           05 NOMBRE-MAESTRO       PIC X(30).
+           05 SALDO-MAESTRO        PIC 9(7)V99.
+
+       FD  ARCHIVO-MOVIMIENTOS.
+       01  REG-MOVIMIENTOS.
+           05 CODIGO-MOVIMIENTO    PIC 9(5).
+           05 TIPO-MOVIMIENTO      PIC X(01).
+           05 IMPORTE-MOVIMIENTO   PIC 9(7)V99.
+           05 DESCRIPCION-MOVIMIENTO PIC X(20).
+           05 LOTE-MOVIMIENTO      PIC X(08).
+
+       WORKING-STORAGE SECTION.
+       01  FS-MAESTRO               PIC XX.
+       01  FS-MOVIMIENTOS           PIC XX.
+
+       01  CONTADOR                 PIC 9(5) VALUE ZEROS.
+
+       01  SWITCHES.
+           05 SW-FIN-MAESTRO        PIC X VALUE 'N'.
+              88 FIN-MAESTRO        VALUE 'S'.
+
+      * TASA E IDENTIFICADOR DE LOTE SOLICITADOS AL OPERADOR, IGUAL
+      * QUE GENERA-MOVIMIENTOS.CBL PIDE CANTIDAD Y LOTE EN LUGAR DE
+      * TENERLOS FIJOS.
+       01  PARAMETROS-GENERACION.
+           05 WK-TASA-INTERES         PIC 9V9(4) VALUE ZEROS.
+           05 WK-LOTE-IDENTIFICADOR   PIC X(08)  VALUE SPACES.
+
+       01  CALCULO-INTERES.
+           05 WK-IMPORTE-INTERES      PIC 9(7)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 100-INICIALIZAR
+           PERFORM 200-GENERAR-REGISTROS
+           PERFORM 300-FINALIZAR
+           STOP RUN.
+
+       100-INICIALIZAR.
+           DISPLAY "========================================".
+           DISPLAY "  GENERADOR DE MOVIMIENTOS DE INTERES".
+           DISPLAY "========================================".
+           DISPLAY " ".
+
+           DISPLAY "TASA DE INTERES (EJ. 0.0150 = 1.5%): "
+           ACCEPT WK-TASA-INTERES
+
+      * SI NO SE CAPTURA NADA SE USA LA MISMA TASA POR DEFECTO QUE
+      * CRUZADO-ARCHIVOS.CBL APLICA A UN MOVIMIENTO 'I' (1.5% MENSUAL).
+           IF WK-TASA-INTERES = ZERO
+               MOVE 0.0150 TO WK-TASA-INTERES
+           END-IF
+
+           DISPLAY "IDENTIFICADOR DE LOTE (8 CARACTERES): "
+           ACCEPT WK-LOTE-IDENTIFICADOR
+
+           IF WK-LOTE-IDENTIFICADOR = SPACES
+               MOVE "LOTEINT1" TO WK-LOTE-IDENTIFICADOR
+           END-IF
+
+           OPEN INPUT ARCHIVO-MAESTRO
+
+           IF FS-MAESTRO NOT = '00'
+               DISPLAY "ERROR ABRIENDO MAESTRO.DAT: " FS-MAESTRO
+               STOP RUN
+           END-IF
+
+      * MOVIMIENTOS.DAT SE ABRE EN EXTEND PARA AGREGAR LOS MOVIMIENTOS
+      * DE INTERES AL FINAL DE LOS QUE YA HAYA (LOS QUE GENERE
+      * GENERA-MOVIMIENTOS.CBL U OTRA CORRIDA DE ESTE MISMO
+      * PROGRAMA), IGUAL QUE AUDITORIA.DAT EN CRUZADO-ARCHIVOS.CBL SE
+      * CREA VACIO LA PRIMERA VEZ ANTES DE ABRIRLO EN EXTEND.
+           OPEN EXTEND ARCHIVO-MOVIMIENTOS
+
+           IF FS-MOVIMIENTOS = '35'
+               OPEN OUTPUT ARCHIVO-MOVIMIENTOS
+               CLOSE ARCHIVO-MOVIMIENTOS
+               OPEN EXTEND ARCHIVO-MOVIMIENTOS
+           END-IF
+
+           IF FS-MOVIMIENTOS NOT = '00'
+               DISPLAY "ERROR ABRIENDO MOVIMIENTOS.DAT: "
+                       FS-MOVIMIENTOS
+               STOP RUN
+           END-IF
+
+           DISPLAY "MAESTRO.DAT y MOVIMIENTOS.DAT abiertos"
+                   " correctamente".
+
+      * ESTE PROGRAMA SOLO AGREGA CODIGOS ASCENDENTES TOMADOS DE
+      * MAESTRO.DAT (QUE YA ESTA ORDENADO POR CLAVE): PARA QUE
+      * MOVIMIENTOS.DAT SIGA EN ORDEN ASCENDENTE (REQUISITO DE
+      * 110/120-LEER-MOVIMIENTOS EN CRUZADO-ARCHIVOS.CBL) DEBE
+      * CORRERSE SOBRE UN MOVIMIENTOS.DAT VACIO, O ANTES DE CUALQUIER
+      * OTRO GENERADOR DE MOVIMIENTOS DE ESA MISMA CORRIDA.
+           DISPLAY "NOTA: CORRA ESTE PROGRAMA ANTES QUE"
+           DISPLAY "      GENERA-MOVIMIENTOS.CBL, O SOBRE UN"
+           DISPLAY "      MOVIMIENTOS.DAT VACIO, PARA QUE EL ARCHIVO"
+           DISPLAY "      SIGA ORDENADO ASCENDENTE POR CODIGO".
+           DISPLAY " ".
+
+       200-GENERAR-REGISTROS.
+           PERFORM 210-LEER-MAESTRO
+           PERFORM UNTIL FIN-MAESTRO
+               MOVE CODIGO-MAESTRO TO CODIGO-MOVIMIENTO
+               MOVE 'I' TO TIPO-MOVIMIENTO
+
+      * EL IMPORTE SE GRABA YA CALCULADO SOLO COMO REFERENCIA: CUANDO
+      * EL CRUZADO APLIQUE ESTE MOVIMIENTO VOLVERA A CALCULARLO
+      * SOBRE EL SALDO QUE LA CUENTA TRAIGA ESE DIA (226-CALCULAR-
+      * INTERES), QUE PUEDE DIFERIR SI YA SE APLICARON OTROS
+      * MOVIMIENTOS ANTES.
+               MULTIPLY SALDO-MAESTRO BY WK-TASA-INTERES
+                   GIVING WK-IMPORTE-INTERES
+               MOVE WK-IMPORTE-INTERES TO IMPORTE-MOVIMIENTO
+
+               MOVE SPACES TO DESCRIPCION-MOVIMIENTO
+               STRING "INTERES GENERADO" DELIMITED BY SIZE
+                   INTO DESCRIPCION-MOVIMIENTO
+
+               MOVE WK-LOTE-IDENTIFICADOR TO LOTE-MOVIMIENTO
+
+               WRITE REG-MOVIMIENTOS
+
+               IF FS-MOVIMIENTOS = '00'
+                   ADD 1 TO CONTADOR
+                   DISPLAY "Interes generado: " CODIGO-MOVIMIENTO
+                           " Saldo: " SALDO-MAESTRO
+                           " Importe: " IMPORTE-MOVIMIENTO
+               ELSE
+                   DISPLAY "ERROR ESCRIBIENDO REGISTRO: "
+                           FS-MOVIMIENTOS
+               END-IF
+
+               PERFORM 210-LEER-MAESTRO
+           END-PERFORM.
+
+       210-LEER-MAESTRO.
+           READ ARCHIVO-MAESTRO NEXT
+               AT END
+                   MOVE 'S' TO SW-FIN-MAESTRO
+           END-READ.
+
+       300-FINALIZAR.
+           CLOSE ARCHIVO-MAESTRO
+                 ARCHIVO-MOVIMIENTOS
+
+           DISPLAY " ".
+           DISPLAY "========================================".
+           DISPLAY "  PROCESO FINALIZADO".
+           DISPLAY "========================================".
+           DISPLAY "Total movimientos de interes generados: "
+                   CONTADOR.
+           DISPLAY "Identificador de lote: " WK-LOTE-IDENTIFICADOR.
+           DISPLAY "Archivo actualizado: MOVIMIENTOS.DAT".
+           DISPLAY " ".
