@@ -12,9 +12,16 @@
        FILE-CONTROL.
            SELECT ARCHIVO-MAESTRO
                ASSIGN TO "MAESTRO.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO-MAESTRO
                FILE STATUS IS FS-MAESTRO.
 
+           SELECT ARCHIVO-CLIENTES
+               ASSIGN TO "CLIENTES-ENTRADA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CLIENTES.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-MAESTRO.
@@ -23,46 +30,21 @@
            05 NOMBRE-MAESTRO       PIC X(30).
            05 SALDO-MAESTRO        PIC 9(7)V99.
 
+       FD  ARCHIVO-CLIENTES.
+       01  REG-CLIENTE.
+           05 CODIGO-CLIENTE       PIC 9(5).
+           05 NOMBRE-CLIENTE       PIC X(30).
+           05 SALDO-CLIENTE        PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
        01  FS-MAESTRO              PIC XX.
+       01  FS-CLIENTES             PIC XX.
 
        01  CONTADOR                PIC 9(3) VALUE ZEROS.
 
-       01  TABLA-CLIENTES.
-      * CODIGO (5) + NOMBRE (30) = 35 caracteres
-           05 FILLER PIC X(35) VALUE "00001Juan Perez Martinez        ".
-           05 FILLER PIC X(35) VALUE "00003Maria Garcia Lopez         ".
-           05 FILLER PIC X(35) VALUE "00005Pedro Lopez Sanchez        ".
-           05 FILLER PIC X(35) VALUE "00007Ana Rodriguez Fernandez    ".
-           05 FILLER PIC X(35) VALUE "00010Carlos Gonzalez Ruiz       ".
-           05 FILLER PIC X(35) VALUE "00012Laura Martinez Gomez       ".
-           05 FILLER PIC X(35) VALUE "00015Roberto Sanchez Diaz       ".
-           05 FILLER PIC X(35) VALUE "00018Sofia Fernandez Castro     ".
-           05 FILLER PIC X(35) VALUE "00020Miguel Torres Moreno       ".
-           05 FILLER PIC X(35) VALUE "00025Elena Ramirez Ortiz        ".
-
-       01  TABLA-CLIENTES-R REDEFINES TABLA-CLIENTES.
-           05 CLIENTE OCCURS 10 TIMES.
-              10 COD-CLI           PIC 9(5).
-              10 NOM-CLI           PIC X(30).
-
-       01  TABLA-SALDOS.
-      * Saldos en formato de 9 digitos sin decimales
-           05 FILLER PIC 9(9) VALUE 005000000.
-           05 FILLER PIC 9(9) VALUE 010000000.
-           05 FILLER PIC 9(9) VALUE 007500000.
-           05 FILLER PIC 9(9) VALUE 012000000.
-           05 FILLER PIC 9(9) VALUE 003500000.
-           05 FILLER PIC 9(9) VALUE 020000000.
-           05 FILLER PIC 9(9) VALUE 001500000.
-           05 FILLER PIC 9(9) VALUE 008900000.
-           05 FILLER PIC 9(9) VALUE 015600000.
-           05 FILLER PIC 9(9) VALUE 006700000.
-
-       01  TABLA-SALDOS-R REDEFINES TABLA-SALDOS.
-           05 SALDO OCCURS 10 TIMES PIC 9(9).
-
-       01  INDICE                  PIC 99.
+       01  SWITCHES.
+           05 SW-FIN-CLIENTES      PIC X VALUE 'N'.
+              88 FIN-CLIENTES      VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -77,24 +59,28 @@
            DISPLAY "========================================".
            DISPLAY " ".
 
-           OPEN OUTPUT ARCHIVO-MAESTRO
+           OPEN INPUT  ARCHIVO-CLIENTES
+                OUTPUT ARCHIVO-MAESTRO
 
            IF FS-MAESTRO NOT = '00'
                DISPLAY "ERROR ABRIENDO ARCHIVO MAESTRO: " FS-MAESTRO
                STOP RUN
            END-IF
 
+           IF FS-CLIENTES NOT = '00'
+               DISPLAY "ERROR ABRIENDO CLIENTES-ENTRADA.DAT: "
+                       FS-CLIENTES
+               STOP RUN
+           END-IF
+
            DISPLAY "Archivo MAESTRO.DAT abierto correctamente".
 
        200-GENERAR-REGISTROS.
-           PERFORM VARYING INDICE FROM 1 BY 1
-                   UNTIL INDICE > 10
-
-               MOVE COD-CLI(INDICE) TO CODIGO-MAESTRO
-               MOVE NOM-CLI(INDICE) TO NOMBRE-MAESTRO
-      * Dividir por 100 para ajustar los decimales
-               DIVIDE SALDO(INDICE) BY 100
-                   GIVING SALDO-MAESTRO
+           PERFORM 210-LEER-CLIENTE
+           PERFORM UNTIL FIN-CLIENTES
+               MOVE CODIGO-CLIENTE TO CODIGO-MAESTRO
+               MOVE NOMBRE-CLIENTE TO NOMBRE-MAESTRO
+               MOVE SALDO-CLIENTE  TO SALDO-MAESTRO
 
                WRITE REG-MAESTRO
 
@@ -106,10 +92,19 @@
                ELSE
                    DISPLAY "ERROR ESCRIBIENDO REGISTRO: " FS-MAESTRO
                END-IF
+
+               PERFORM 210-LEER-CLIENTE
            END-PERFORM.
 
+       210-LEER-CLIENTE.
+           READ ARCHIVO-CLIENTES
+               AT END
+                   MOVE 'S' TO SW-FIN-CLIENTES
+           END-READ.
+
        300-FINALIZAR.
            CLOSE ARCHIVO-MAESTRO
+                 ARCHIVO-CLIENTES
 
            DISPLAY " ".
            DISPLAY "========================================".
