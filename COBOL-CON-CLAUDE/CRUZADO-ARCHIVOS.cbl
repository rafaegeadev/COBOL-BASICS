@@ -12,7 +12,9 @@
        FILE-CONTROL.
            SELECT ARCHIVO-MAESTRO
                ASSIGN TO "MAESTRO.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO-MAESTRO
                FILE STATUS IS FS-MAESTRO.
 
            SELECT ARCHIVO-MOVIMIENTOS
@@ -25,6 +27,50 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-SALIDA.
 
+           SELECT ARCHIVO-MAESTRO-NUEVO
+               ASSIGN TO "MAESTRO-NUEVO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CODIGO-MAESTRO-NUEVO
+               FILE STATUS IS FS-MAESTRO-NUEVO.
+
+           SELECT ARCHIVO-SUSPENSA
+               ASSIGN TO "SUSPENSA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SUSPENSA.
+
+           SELECT ARCHIVO-ERRORES
+               ASSIGN TO "ERRORES-MOVIMIENTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERRORES.
+
+      * REUNE, EN UN SOLO LUGAR, TODO LO QUE EN REPORTE.TXT APARECE
+      * MEZCLADO CON EL DETALLE NORMAL: DUPLICADOS, RECHAZADOS Y
+      * CUENTAS/MOVIMIENTOS SIN CONTRAPARTE. ASI NO HAY QUE LEER EL
+      * REPORTE COMPLETO PARA SABER QUE REQUIERE ATENCION.
+           SELECT ARCHIVO-EXCEPCIONES
+               ASSIGN TO "EXCEPCIONES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EXCEPCIONES.
+
+           SELECT ARCHIVO-PENDIENTES
+               ASSIGN TO "PENDIENTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PENDIENTES.
+
+      * NO SE TRUNCA NUNCA: ACUMULA EL SALDO DE CIERRE DE CADA
+      * CUENTA EN CADA CORRIDA, UNA SOBRE OTRA, A DIFERENCIA DE
+      * REPORTE.TXT Y MAESTRO-NUEVO.DAT QUE SON POR CORRIDA.
+           SELECT ARCHIVO-AUDITORIA
+               ASSIGN TO "AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITORIA.
+
+           SELECT ARCHIVO-CHECKPOINT
+               ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCHIVO-MAESTRO.
@@ -33,28 +79,157 @@
            05 NOMBRE-MAESTRO       PIC X(30).
            05 SALDO-MAESTRO        PIC 9(7)V99.
 
+       FD  ARCHIVO-MAESTRO-NUEVO.
+       01  REG-MAESTRO-NUEVO.
+           05 CODIGO-MAESTRO-NUEVO PIC 9(5).
+           05 NOMBRE-MAESTRO-NUEVO PIC X(30).
+           05 SALDO-MAESTRO-NUEVO  PIC 9(7)V99.
+
        FD  ARCHIVO-MOVIMIENTOS.
        01  REG-MOVIMIENTOS.
            05 CODIGO-MOVIMIENTO    PIC 9(5).
            05 TIPO-MOVIMIENTO      PIC X(01).
               88 ES-CARGO          VALUE 'C'.
               88 ES-ABONO          VALUE 'A'.
+              88 ES-INTERES        VALUE 'I'.
            05 IMPORTE-MOVIMIENTO   PIC 9(7)V99.
+           05 DESCRIPCION-MOVIMIENTO PIC X(20).
+           05 LOTE-MOVIMIENTO      PIC X(08).
 
        FD  ARCHIVO-SALIDA.
        01  REG-SALIDA              PIC X(80).
 
+       FD  ARCHIVO-SUSPENSA.
+       01  REG-SUSPENSA.
+           05 CODIGO-SUSPENSA      PIC 9(5).
+           05 TIPO-SUSPENSA        PIC X(01).
+           05 IMPORTE-SUSPENSA     PIC 9(7)V99.
+           05 DESCRIPCION-SUSPENSA PIC X(20).
+           05 LOTE-SUSPENSA        PIC X(08).
+
+       FD  ARCHIVO-ERRORES.
+       01  REG-ERROR               PIC X(80).
+
+       FD  ARCHIVO-EXCEPCIONES.
+       01  REG-EXCEPCION           PIC X(80).
+
+      * UN ALTA PROVISIONAL POR CADA CODIGO DE MOVIMIENTO SIN CUENTA
+      * MAESTRA, PARA QUE ALTA DE CLIENTES SOLO TENGA QUE CONFIRMARLA
+      * EN LUGAR DE CAPTURARLA DESDE CERO A PARTIR DE SUSPENSA.DAT.
+       FD  ARCHIVO-PENDIENTES.
+       01  REG-PENDIENTE.
+           05 CODIGO-PENDIENTE        PIC 9(5).
+           05 NOMBRE-PENDIENTE        PIC X(30).
+           05 SALDO-PENDIENTE         PIC S9(7)V99.
+           05 TIPO-ORIGEN-PENDIENTE   PIC X(01).
+           05 DESCRIPCION-PENDIENTE   PIC X(20).
+           05 LOTE-PENDIENTE          PIC X(08).
+
+      * UNA LINEA POR CUENTA TOCADA EN CADA CORRIDA, CON EL SALDO
+      * CON QUE ENTRO Y EL SALDO CON QUE CIERRA, PARA PODER
+      * RECONSTRUIR LA HISTORIA DE UNA CUENTA SIN DEPENDER DEL
+      * MAESTRO-NUEVO.DAT DE CADA DIA (QUE SE SOBRESCRIBE).
+       FD  ARCHIVO-AUDITORIA.
+       01  REG-AUDITORIA.
+           05 AUD-ID-EJECUCION        PIC X(19).
+           05 AUD-CODIGO              PIC 9(5).
+           05 AUD-NOMBRE              PIC X(30).
+           05 AUD-SALDO-APERTURA      PIC 9(7)V99.
+           05 AUD-SALDO-CIERRE        PIC 9(7)V99.
+
+      * UNA FOTO DE LOS CONTADORES Y LAS ULTIMAS CLAVES LEIDAS,
+      * GRABADA PERIODICAMENTE PARA PODER REANUDAR UNA CORRIDA
+      * LARGA SIN VOLVER A PROCESAR DESDE EL PRINCIPIO.
+       FD  ARCHIVO-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05 CK-CODIGO-MAESTRO       PIC 9(5).
+           05 CK-CODIGO-MOVIMIENTO    PIC 9(5).
+           05 CK-CONT-MAESTRO         PIC 9(5).
+           05 CK-CONT-MOVIMIENTOS     PIC 9(5).
+           05 CK-CONT-COINCIDENCIAS   PIC 9(5).
+           05 CK-CONT-SOLO-MAESTRO    PIC 9(5).
+           05 CK-CONT-SOLO-MOVIMIENTO PIC 9(5).
+           05 CK-CONT-MOV-APLICADOS   PIC 9(5).
+           05 CK-CONT-MOV-INVALIDOS   PIC 9(5).
+           05 CK-CLAVE-ANT-MAESTRO    PIC 9(5).
+           05 CK-CLAVE-ANT-MOVIMIENTO PIC 9(5).
+           05 CK-CONT-CARGOS          PIC 9(5).
+           05 CK-CONT-ABONOS          PIC 9(5).
+           05 CK-CONT-INTERESES       PIC 9(5).
+           05 CK-CONT-MAESTRO-DUPLIC  PIC 9(5).
+           05 CK-TOTAL-IMP-CARGOS     PIC 9(9)V99.
+           05 CK-TOTAL-IMP-ABONOS     PIC 9(9)V99.
+           05 CK-TOTAL-IMP-INTERESES  PIC 9(9)V99.
+      * SIN ESTAS DOS BANDERAS NO SE PUEDE DISTINGUIR, AL REANUDAR,
+      * ENTRE "TODAVIA HAY UN REGISTRO PENDIENTE DE PROCESAR" Y "EL
+      * ARCHIVO YA LLEGO A SU FIN": CONT-MAESTRO/CONT-MOVIMIENTOS SE
+      * CONGELAN EN SU ULTIMO VALOR EN CUANTO EL ARCHIVO SE AGOTA, ASI
+      * QUE POR SI SOLOS NO ALCANZAN PARA REPOSICIONAR CORRECTAMENTE.
+           05 CK-SW-FIN-MAESTRO       PIC X(01).
+           05 CK-SW-FIN-MOVIMIENTOS   PIC X(01).
+
        WORKING-STORAGE SECTION.
        01  FILE-STATUS.
            05 FS-MAESTRO           PIC XX.
            05 FS-MOVIMIENTOS       PIC XX.
            05 FS-SALIDA            PIC XX.
+           05 FS-MAESTRO-NUEVO     PIC XX.
+           05 FS-SUSPENSA          PIC XX.
+           05 FS-ERRORES           PIC XX.
+           05 FS-EXCEPCIONES       PIC XX.
+           05 FS-PENDIENTES        PIC XX.
+           05 FS-AUDITORIA         PIC XX.
+           05 FS-CHECKPOINT        PIC XX.
 
        01  SWITCHES.
            05 SW-FIN-MAESTRO       PIC X VALUE 'N'.
               88 FIN-MAESTRO       VALUE 'S'.
            05 SW-FIN-MOVIMIENTOS   PIC X VALUE 'N'.
               88 FIN-MOVIMIENTOS   VALUE 'S'.
+           05 SW-CUADRE-OK         PIC X VALUE 'S'.
+              88 CUADRE-OK         VALUE 'S'.
+           05 SW-MOVIMIENTO-VALIDO PIC X VALUE 'N'.
+              88 MOVIMIENTO-VALIDO VALUE 'S'.
+           05 SW-REINICIO          PIC X VALUE 'N'.
+              88 ES-REINICIO       VALUE 'S'.
+
+       01  CONSTANTES-CHECKPOINT.
+           05 INTERVALO-CHECKPOINT PIC 9(5) VALUE 00500.
+
+      * TASA MENSUAL APLICADA SOBRE SALDO-MAESTRO-NUEVO CUANDO EL
+      * MOVIMIENTO ES DE INTERES (TIPO 'I'): 1.5% MENSUAL.
+       01  CONSTANTES-INTERES.
+           05 TASA-INTERES          PIC 9V9(4) VALUE 0.0150.
+
+       01  CALCULO-INTERES.
+           05 WK-IMPORTE-INTERES    PIC 9(7)V99.
+
+       01  CHECKPOINT-RESTAURADO.
+           05 CKR-CODIGO-MAESTRO       PIC 9(5).
+           05 CKR-CODIGO-MOVIMIENTO    PIC 9(5).
+           05 CKR-CONT-MAESTRO         PIC 9(5).
+           05 CKR-CONT-MOVIMIENTOS     PIC 9(5).
+           05 CKR-CONT-COINCIDENCIAS   PIC 9(5).
+           05 CKR-CONT-SOLO-MAESTRO    PIC 9(5).
+           05 CKR-CONT-SOLO-MOVIMIENTO PIC 9(5).
+           05 CKR-CONT-MOV-APLICADOS   PIC 9(5).
+           05 CKR-CONT-MOV-INVALIDOS   PIC 9(5).
+           05 CKR-CLAVE-ANT-MAESTRO    PIC 9(5).
+           05 CKR-CLAVE-ANT-MOVIMIENTO PIC 9(5).
+           05 CKR-CONT-CARGOS          PIC 9(5).
+           05 CKR-CONT-ABONOS          PIC 9(5).
+           05 CKR-CONT-INTERESES       PIC 9(5).
+           05 CKR-CONT-MAESTRO-DUPLIC  PIC 9(5).
+           05 CKR-TOTAL-IMP-CARGOS     PIC 9(9)V99.
+           05 CKR-TOTAL-IMP-ABONOS     PIC 9(9)V99.
+           05 CKR-TOTAL-IMP-INTERESES  PIC 9(9)V99.
+           05 CKR-SW-FIN-MAESTRO       PIC X(01).
+           05 CKR-SW-FIN-MOVIMIENTOS   PIC X(01).
+
+       01  WK-SALTOS-MAESTRO       PIC 9(5).
+       01  WK-SALTOS-MOVIMIENTO    PIC 9(5).
+       01  WK-RESTO-CHECKPOINT     PIC 9(5).
+       01  WK-COCIENTE-CHECKPOINT  PIC 9(5).
 
        01  CONTADORES.
            05 CONT-MAESTRO         PIC 9(5) VALUE ZEROS.
@@ -62,6 +237,9 @@
            05 CONT-COINCIDENCIAS   PIC 9(5) VALUE ZEROS.
            05 CONT-SOLO-MAESTRO    PIC 9(5) VALUE ZEROS.
            05 CONT-SOLO-MOVIMIENTO PIC 9(5) VALUE ZEROS.
+           05 CONT-MOV-APLICADOS   PIC 9(5) VALUE ZEROS.
+           05 CONT-MOV-INVALIDOS   PIC 9(5) VALUE ZEROS.
+           05 CONT-MAESTRO-DUPLIC  PIC 9(5) VALUE ZEROS.
 
        01  LINEA-DETALLE.
            05 FILLER               PIC X(10) VALUE 'CODIGO: '.
@@ -73,6 +251,36 @@
 
        01  CLAVE-MAYOR             PIC 9(5) VALUE 99999.
 
+       01  CLAVES-ANTERIORES.
+           05 CLAVE-ANT-MAESTRO    PIC 9(5) VALUE ZEROS.
+           05 CLAVE-ANT-MOVIMIENTO PIC 9(5) VALUE ZEROS.
+
+       01  SUBTOTALES-CUENTA.
+           05 SUBTOTAL-CARGOS-CTA  PIC 9(7)V99 VALUE ZEROS.
+           05 SUBTOTAL-ABONOS-CTA  PIC 9(7)V99 VALUE ZEROS.
+
+      * USADOS PARA AGRUPAR VARIOS MOVIMIENTOS HUERFANOS QUE
+      * COMPARTEN CODIGO ANTES DE AVANZAR, IGUAL QUE 220 HACE CON
+      * LAS CUENTAS QUE SI TIENEN MAESTRO.
+       01  WK-CLAVE-SOLO-MOVIMIENTO PIC 9(5) VALUE ZEROS.
+       01  WK-CONT-GRUPO-HUERFANO   PIC 9(5) VALUE ZEROS.
+
+       01  TOTALES-POR-TIPO.
+           05 CONT-CARGOS          PIC 9(5)    VALUE ZEROS.
+           05 CONT-ABONOS          PIC 9(5)    VALUE ZEROS.
+           05 CONT-INTERESES       PIC 9(5)    VALUE ZEROS.
+           05 TOTAL-IMPORTE-CARGOS PIC 9(9)V99 VALUE ZEROS.
+           05 TOTAL-IMPORTE-ABONOS PIC 9(9)V99 VALUE ZEROS.
+           05 TOTAL-IMPORTE-INTERESES PIC 9(9)V99 VALUE ZEROS.
+
+       01  DATOS-DE-EJECUCION.
+           05 FECHA-EJECUCION.
+              10 FE-ANO            PIC 9(4).
+              10 FE-MES             PIC 9(2).
+              10 FE-DIA             PIC 9(2).
+           05 HORA-EJECUCION        PIC 9(8).
+           05 ID-EJECUCION          PIC X(19).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIALIZAR
@@ -83,9 +291,10 @@
        100-INICIALIZAR.
            DISPLAY "INICIANDO CRUZADO DE ARCHIVOS..."
 
-           OPEN INPUT  ARCHIVO-MAESTRO
-                INPUT  ARCHIVO-MOVIMIENTOS
-                OUTPUT ARCHIVO-SALIDA
+           PERFORM 101-DETECTAR-CHECKPOINT
+
+           OPEN INPUT ARCHIVO-MAESTRO
+                INPUT ARCHIVO-MOVIMIENTOS
 
            IF FS-MAESTRO NOT = '00'
                DISPLAY "ERROR ABRIENDO MAESTRO: " FS-MAESTRO
@@ -97,42 +306,386 @@
                STOP RUN
            END-IF
 
-           PERFORM 110-LEER-MAESTRO
-           PERFORM 120-LEER-MOVIMIENTOS
+           IF ES-REINICIO
+               OPEN EXTEND ARCHIVO-SALIDA
+                    EXTEND ARCHIVO-SUSPENSA
+                    EXTEND ARCHIVO-ERRORES
+                    EXTEND ARCHIVO-PENDIENTES
+                    EXTEND ARCHIVO-EXCEPCIONES
+      * ARCHIVO-MAESTRO-NUEVO ES INDEXADO: EXTEND NO ES UN MODO VALIDO
+      * PARA ORGANIZATION INDEXED (SOLO EXISTE PARA SECUENCIALES). AL
+      * REANUDAR SE ABRE EN I-O, QUE CONSERVA LOS REGISTROS QUE LA
+      * CORRIDA ANTERIOR YA ESCRIBIO; LOS WRITE QUE SIGUEN INSERTAN
+      * POR CLAVE ASCENDENTE IGUAL QUE EN UNA CORRIDA COMPLETA, SIN
+      * NECESIDAD DE REPOSICIONAR NI REESCRIBIR NADA.
+               OPEN I-O ARCHIVO-MAESTRO-NUEVO
+           ELSE
+               OPEN OUTPUT ARCHIVO-SALIDA
+                    OUTPUT ARCHIVO-MAESTRO-NUEVO
+                    OUTPUT ARCHIVO-SUSPENSA
+                    OUTPUT ARCHIVO-ERRORES
+                    OUTPUT ARCHIVO-PENDIENTES
+                    OUTPUT ARCHIVO-EXCEPCIONES
+           END-IF
+
+           IF FS-MAESTRO-NUEVO NOT = '00'
+               DISPLAY "ERROR ABRIENDO MAESTRO NUEVO: " FS-MAESTRO-NUEVO
+               STOP RUN
+           END-IF
 
-           PERFORM 130-ESCRIBIR-ENCABEZADO.
+           IF FS-SUSPENSA NOT = '00'
+               DISPLAY "ERROR ABRIENDO SUSPENSA: " FS-SUSPENSA
+               STOP RUN
+           END-IF
 
-       110-LEER-MAESTRO.
+           IF FS-ERRORES NOT = '00'
+               DISPLAY "ERROR ABRIENDO ERRORES-MOVIMIENTO: " FS-ERRORES
+               STOP RUN
+           END-IF
+
+           IF FS-PENDIENTES NOT = '00'
+               DISPLAY "ERROR ABRIENDO PENDIENTES: " FS-PENDIENTES
+               STOP RUN
+           END-IF
+
+           IF FS-EXCEPCIONES NOT = '00'
+               DISPLAY "ERROR ABRIENDO EXCEPCIONES: " FS-EXCEPCIONES
+               STOP RUN
+           END-IF
+
+      * AUDITORIA.DAT SE ABRE SIEMPRE EN EXTEND, INDEPENDIENTE DE SI
+      * ESTA CORRIDA REANUDA UN CHECKPOINT O NO: NUNCA SE TRUNCA. SI
+      * ES LA PRIMERA VEZ QUE SE CORRE Y EL ARCHIVO TODAVIA NO
+      * EXISTE, SE CREA VACIO ANTES DE ABRIRLO EN EXTEND.
+           OPEN EXTEND ARCHIVO-AUDITORIA
+
+           IF FS-AUDITORIA = '35'
+               OPEN OUTPUT ARCHIVO-AUDITORIA
+               CLOSE ARCHIVO-AUDITORIA
+               OPEN EXTEND ARCHIVO-AUDITORIA
+           END-IF
+
+           IF FS-AUDITORIA NOT = '00'
+               DISPLAY "ERROR ABRIENDO AUDITORIA: " FS-AUDITORIA
+               STOP RUN
+           END-IF
+
+           IF ES-REINICIO
+               PERFORM 103-REPOSICIONAR-ARCHIVOS
+               PERFORM 132-ESCRIBIR-MARCA-REINICIO
+           ELSE
+               PERFORM 110-LEER-MAESTRO
+               PERFORM 120-LEER-MOVIMIENTOS
+               PERFORM 130-ESCRIBIR-ENCABEZADO
+           END-IF.
+
+      * SI EXISTE UN CHECKPOINT.DAT CON UN REGISTRO, LA CORRIDA
+      * ANTERIOR QUEDO A MEDIAS: SE RESCATAN SUS CONTADORES Y
+      * CLAVES PARA REANUDAR EN LUGAR DE EMPEZAR DE NUEVO.
+       101-DETECTAR-CHECKPOINT.
+           MOVE 'N' TO SW-REINICIO
+           OPEN INPUT ARCHIVO-CHECKPOINT
+           IF FS-CHECKPOINT = '00'
+               READ ARCHIVO-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO SW-REINICIO
+                       MOVE CK-CODIGO-MAESTRO
+                           TO CKR-CODIGO-MAESTRO
+                       MOVE CK-CODIGO-MOVIMIENTO
+                           TO CKR-CODIGO-MOVIMIENTO
+                       MOVE CK-CONT-MAESTRO
+                           TO CKR-CONT-MAESTRO
+                       MOVE CK-CONT-MOVIMIENTOS
+                           TO CKR-CONT-MOVIMIENTOS
+                       MOVE CK-CONT-COINCIDENCIAS
+                           TO CKR-CONT-COINCIDENCIAS
+                       MOVE CK-CONT-SOLO-MAESTRO
+                           TO CKR-CONT-SOLO-MAESTRO
+                       MOVE CK-CONT-SOLO-MOVIMIENTO
+                           TO CKR-CONT-SOLO-MOVIMIENTO
+                       MOVE CK-CONT-MOV-APLICADOS
+                           TO CKR-CONT-MOV-APLICADOS
+                       MOVE CK-CONT-MOV-INVALIDOS
+                           TO CKR-CONT-MOV-INVALIDOS
+                       MOVE CK-CLAVE-ANT-MAESTRO
+                           TO CKR-CLAVE-ANT-MAESTRO
+                       MOVE CK-CLAVE-ANT-MOVIMIENTO
+                           TO CKR-CLAVE-ANT-MOVIMIENTO
+                       MOVE CK-CONT-CARGOS      TO CKR-CONT-CARGOS
+                       MOVE CK-CONT-ABONOS      TO CKR-CONT-ABONOS
+                       MOVE CK-CONT-INTERESES   TO CKR-CONT-INTERESES
+                       MOVE CK-CONT-MAESTRO-DUPLIC
+                           TO CKR-CONT-MAESTRO-DUPLIC
+                       MOVE CK-TOTAL-IMP-CARGOS
+                           TO CKR-TOTAL-IMP-CARGOS
+                       MOVE CK-TOTAL-IMP-ABONOS
+                           TO CKR-TOTAL-IMP-ABONOS
+                       MOVE CK-TOTAL-IMP-INTERESES
+                           TO CKR-TOTAL-IMP-INTERESES
+                       MOVE CK-SW-FIN-MAESTRO
+                           TO CKR-SW-FIN-MAESTRO
+                       MOVE CK-SW-FIN-MOVIMIENTOS
+                           TO CKR-SW-FIN-MOVIMIENTOS
+               END-READ
+               CLOSE ARCHIVO-CHECKPOINT
+           END-IF
+
+           IF ES-REINICIO
+               DISPLAY "CHECKPOINT ENCONTRADO: REANUDANDO EN CODIGO "
+                       CKR-CODIGO-MAESTRO
+           END-IF.
+
+      * RESTAURA LOS CONTADORES Y REPOSICIONA AMBOS ARCHIVOS DE
+      * ENTRADA EN EL PUNTO DONDE QUEDO LA CORRIDA INTERRUMPIDA.
+       103-REPOSICIONAR-ARCHIVOS.
+           MOVE CKR-CONT-MAESTRO         TO CONT-MAESTRO
+           MOVE CKR-CONT-MOVIMIENTOS     TO CONT-MOVIMIENTOS
+           MOVE CKR-CONT-COINCIDENCIAS   TO CONT-COINCIDENCIAS
+           MOVE CKR-CONT-SOLO-MAESTRO    TO CONT-SOLO-MAESTRO
+           MOVE CKR-CONT-SOLO-MOVIMIENTO TO CONT-SOLO-MOVIMIENTO
+           MOVE CKR-CONT-MOV-APLICADOS   TO CONT-MOV-APLICADOS
+           MOVE CKR-CONT-MOV-INVALIDOS   TO CONT-MOV-INVALIDOS
+           MOVE CKR-CLAVE-ANT-MAESTRO    TO CLAVE-ANT-MAESTRO
+           MOVE CKR-CLAVE-ANT-MOVIMIENTO TO CLAVE-ANT-MOVIMIENTO
+           MOVE CKR-CONT-CARGOS          TO CONT-CARGOS
+           MOVE CKR-CONT-ABONOS          TO CONT-ABONOS
+           MOVE CKR-CONT-INTERESES       TO CONT-INTERESES
+           MOVE CKR-CONT-MAESTRO-DUPLIC  TO CONT-MAESTRO-DUPLIC
+           MOVE CKR-TOTAL-IMP-CARGOS     TO TOTAL-IMPORTE-CARGOS
+           MOVE CKR-TOTAL-IMP-ABONOS     TO TOTAL-IMPORTE-ABONOS
+           MOVE CKR-TOTAL-IMP-INTERESES  TO TOTAL-IMPORTE-INTERESES
+
+      * SI EL CHECKPOINT SE TOMO CON ARCHIVO-MAESTRO YA AGOTADO, NO
+      * HAY NINGUN REGISTRO PENDIENTE QUE VOLVER A CARGAR: CONT-MAESTRO
+      * QUEDO CONGELADO EN EL VALOR DEL ULTIMO REGISTRO REAL, Y VOLVER
+      * A LEERLO LO REPROCESARIA POR SEGUNDA VEZ (YA SE ESCRIBIO EN
+      * MAESTRO-NUEVO.DAT ANTES DE QUE EL ARCHIVO LLEGARA A SU FIN).
+      * SE RESTAURA EL FIN DE ARCHIVO DIRECTAMENTE EN LUGAR DE VOLVER A
+      * DESCUBRIRLO CON UNA LECTURA.
+           IF CKR-SW-FIN-MAESTRO = 'S'
+               MOVE 'S' TO SW-FIN-MAESTRO
+               MOVE CLAVE-MAYOR TO CODIGO-MAESTRO
+           ELSE
+               IF CKR-CONT-MAESTRO > 1
+                   SUBTRACT 1 FROM CKR-CONT-MAESTRO
+                       GIVING WK-SALTOS-MAESTRO
+                   PERFORM 104-DESCARTAR-MAESTRO
+                       WK-SALTOS-MAESTRO TIMES
+               END-IF
+               READ ARCHIVO-MAESTRO
+                   AT END
+                       MOVE 'S' TO SW-FIN-MAESTRO
+                       MOVE CLAVE-MAYOR TO CODIGO-MAESTRO
+               END-READ
+           END-IF
+
+      * MISMO RAZONAMIENTO QUE ARRIBA, PERO PARA ARCHIVO-MOVIMIENTOS.
+           IF CKR-SW-FIN-MOVIMIENTOS = 'S'
+               MOVE 'S' TO SW-FIN-MOVIMIENTOS
+               MOVE CLAVE-MAYOR TO CODIGO-MOVIMIENTO
+           ELSE
+               IF CKR-CONT-MOVIMIENTOS > 1
+                   SUBTRACT 1 FROM CKR-CONT-MOVIMIENTOS
+                       GIVING WK-SALTOS-MOVIMIENTO
+                   PERFORM 106-DESCARTAR-MOVIMIENTO
+                       WK-SALTOS-MOVIMIENTO TIMES
+               END-IF
+               MOVE 'S' TO SW-MOVIMIENTO-VALIDO
+               READ ARCHIVO-MOVIMIENTOS
+                   AT END
+                       MOVE 'S' TO SW-FIN-MOVIMIENTOS
+                       MOVE CLAVE-MAYOR TO CODIGO-MOVIMIENTO
+               END-READ
+           END-IF.
+
+      * DESCARTA, SIN VOLVER A CONTAR, UN REGISTRO MAESTRO YA
+      * CONTABILIZADO EN UNA CORRIDA ANTERIOR.
+       104-DESCARTAR-MAESTRO.
            READ ARCHIVO-MAESTRO
                AT END
                    MOVE 'S' TO SW-FIN-MAESTRO
-                   MOVE CLAVE-MAYOR TO CODIGO-MAESTRO
-               NOT AT END
-                   ADD 1 TO CONT-MAESTRO
            END-READ.
 
-       120-LEER-MOVIMIENTOS.
+      * DESCARTA, SIN VOLVER A CONTAR, UN MOVIMIENTO YA
+      * CONTABILIZADO EN UNA CORRIDA ANTERIOR.
+       106-DESCARTAR-MOVIMIENTO.
            READ ARCHIVO-MOVIMIENTOS
                AT END
                    MOVE 'S' TO SW-FIN-MOVIMIENTOS
-                   MOVE CLAVE-MAYOR TO CODIGO-MOVIMIENTO
+           END-READ.
+
+       110-LEER-MAESTRO.
+           READ ARCHIVO-MAESTRO
+               AT END
+                   MOVE 'S' TO SW-FIN-MAESTRO
+                   MOVE CLAVE-MAYOR TO CODIGO-MAESTRO
                NOT AT END
-                   ADD 1 TO CONT-MOVIMIENTOS
+                   ADD 1 TO CONT-MAESTRO
+                   IF CODIGO-MAESTRO < CLAVE-ANT-MAESTRO
+                       DISPLAY "*** MAESTRO.DAT FUERA DE SECUENCIA ***"
+                       DISPLAY "REGISTRO: " CONT-MAESTRO
+                               " CODIGO: " CODIGO-MAESTRO
+                               " ANTERIOR: " CLAVE-ANT-MAESTRO
+                       DISPLAY "PROCESO ABORTADO, REVISE EL ORDEN"
+                               " DEL ARCHIVO MAESTRO"
+                       STOP RUN
+                   END-IF
+                   IF CODIGO-MAESTRO = CLAVE-ANT-MAESTRO
+                           AND CONT-MAESTRO > 1
+                       PERFORM 115-REPORTAR-DUPLICADO
+                   END-IF
+                   MOVE CODIGO-MAESTRO TO CLAVE-ANT-MAESTRO
            END-READ.
 
+      * UN CODIGO REPETIDO EN MAESTRO.DAT NO IMPIDE SEGUIR (EL ORDEN
+      * SIGUE SIENDO ASCENDENTE), PERO DEJA CONSTANCIA PORQUE LA
+      * SEGUNDA APARICION YA NO VA A ENCONTRAR MOVIMIENTOS PENDIENTES
+      * PARA ESE CODIGO: EL CRUZADO LOS CONSUME TODOS EN LA PRIMERA.
+       115-REPORTAR-DUPLICADO.
+           ADD 1 TO CONT-MAESTRO-DUPLIC
+           DISPLAY "*** CODIGO DUPLICADO EN MAESTRO.DAT: "
+                   CODIGO-MAESTRO
+           MOVE SPACES TO REG-SALIDA
+           STRING "*** CODIGO DUPLICADO EN MAESTRO.DAT: "
+                  CODIGO-MAESTRO
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "CODIGO DUPLICADO EN MAESTRO.DAT: " CODIGO-MAESTRO
+               DELIMITED BY SIZE INTO REG-EXCEPCION
+           PERFORM 129-ESCRIBIR-EXCEPCION.
+
+      * LEE EL SIGUIENTE MOVIMIENTO VALIDO, DESCARTANDO A
+      * ERRORES-MOVIMIENTO.DAT CUALQUIER TIPO QUE NO SEA CARGO
+      * O ABONO SIN DETENER EL CRUZADO.
+       120-LEER-MOVIMIENTOS.
+           MOVE 'N' TO SW-MOVIMIENTO-VALIDO
+           PERFORM UNTIL MOVIMIENTO-VALIDO OR FIN-MOVIMIENTOS
+               READ ARCHIVO-MOVIMIENTOS
+                   AT END
+                       MOVE 'S' TO SW-FIN-MOVIMIENTOS
+                       MOVE CLAVE-MAYOR TO CODIGO-MOVIMIENTO
+                   NOT AT END
+                       ADD 1 TO CONT-MOVIMIENTOS
+                       IF CODIGO-MOVIMIENTO < CLAVE-ANT-MOVIMIENTO
+                           DISPLAY "*** MOVIMIENTOS.DAT FUERA DE"
+                                   " SECUENCIA ***"
+                           DISPLAY "REGISTRO: " CONT-MOVIMIENTOS
+                                   " CODIGO: " CODIGO-MOVIMIENTO
+                                   " ANTERIOR: " CLAVE-ANT-MOVIMIENTO
+                           DISPLAY "PROCESO ABORTADO, REVISE EL ORDEN"
+                                   " DEL ARCHIVO MOVIMIENTOS"
+                           STOP RUN
+                       END-IF
+                       MOVE CODIGO-MOVIMIENTO TO CLAVE-ANT-MOVIMIENTO
+                       IF ES-CARGO OR ES-ABONO OR ES-INTERES
+                           MOVE 'S' TO SW-MOVIMIENTO-VALIDO
+                       ELSE
+                           PERFORM 125-RECHAZAR-MOVIMIENTO
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      * TIPO-MOVIMIENTO FUERA DE LOS VALORES PERMITIDOS (C/A):
+      * SE DEJA CONSTANCIA EN EL LISTADO DE ERRORES Y SE SIGUE.
+       125-RECHAZAR-MOVIMIENTO.
+           ADD 1 TO CONT-MOV-INVALIDOS
+           MOVE SPACES TO REG-ERROR
+           STRING "CODIGO: " CODIGO-MOVIMIENTO
+                  " TIPO INVALIDO: '" TIPO-MOVIMIENTO "'"
+                  " IMPORTE: " IMPORTE-MOVIMIENTO
+                  " DESCRIPCION: " DESCRIPCION-MOVIMIENTO
+                  " LOTE: " LOTE-MOVIMIENTO
+                  DELIMITED BY SIZE INTO REG-ERROR
+           WRITE REG-ERROR
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "MOVIMIENTO RECHAZADO POR TIPO INVALIDO, CODIGO: "
+                  CODIGO-MOVIMIENTO
+                  DELIMITED BY SIZE INTO REG-EXCEPCION
+           PERFORM 129-ESCRIBIR-EXCEPCION.
+
+      * ARMA UN IDENTIFICADOR DE EJECUCION A PARTIR DE LA FECHA Y LA
+      * HORA DEL SISTEMA PARA PODER UBICAR ESTA CORRIDA EN EL TIEMPO.
        130-ESCRIBIR-ENCABEZADO.
+           ACCEPT FECHA-EJECUCION FROM DATE YYYYMMDD
+           ACCEPT HORA-EJECUCION  FROM TIME
+           STRING "RUN-" FECHA-EJECUCION "-" HORA-EJECUCION (1:6)
+               DELIMITED BY SIZE INTO ID-EJECUCION
+
            MOVE "========================================" TO REG-SALIDA
            WRITE REG-SALIDA
            MOVE "    REPORTE DE CRUZADO DE ARCHIVOS    " TO REG-SALIDA
            WRITE REG-SALIDA
            MOVE "========================================" TO REG-SALIDA
            WRITE REG-SALIDA
+
            MOVE SPACES TO REG-SALIDA
-           WRITE REG-SALIDA.
+           STRING "FECHA EJECUCION: " FE-ANO "-" FE-MES "-" FE-DIA
+               DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+
+           MOVE SPACES TO REG-SALIDA
+           STRING "ID DE EJECUCION: " ID-EJECUCION
+               DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+
+           MOVE SPACES TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           MOVE "========================================"
+               TO REG-EXCEPCION
+           WRITE REG-EXCEPCION
+           MOVE "    REPORTE DE EXCEPCIONES    " TO REG-EXCEPCION
+           WRITE REG-EXCEPCION
+           MOVE "========================================"
+               TO REG-EXCEPCION
+           WRITE REG-EXCEPCION
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "ID DE EJECUCION: " ID-EJECUCION
+               DELIMITED BY SIZE INTO REG-EXCEPCION
+           WRITE REG-EXCEPCION
+           MOVE SPACES TO REG-EXCEPCION
+           WRITE REG-EXCEPCION.
+
+      * AVISA EN EL REPORTE QUE ESTA CORRIDA CONTINUA UN CHECKPOINT
+      * ANTERIOR, SIN REPETIR EL ENCABEZADO COMPLETO.
+       132-ESCRIBIR-MARCA-REINICIO.
+           ACCEPT FECHA-EJECUCION FROM DATE YYYYMMDD
+           ACCEPT HORA-EJECUCION  FROM TIME
+           STRING "RUN-" FECHA-EJECUCION "-" HORA-EJECUCION (1:6)
+               DELIMITED BY SIZE INTO ID-EJECUCION
+
+           MOVE SPACES TO REG-SALIDA
+           WRITE REG-SALIDA
+           MOVE SPACES TO REG-SALIDA
+           STRING "--- REANUDADO DESDE CHECKPOINT, ID DE EJECUCION: "
+                  ID-EJECUCION
+               DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+           MOVE SPACES TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "--- REANUDADO DESDE CHECKPOINT, ID DE EJECUCION: "
+                  ID-EJECUCION
+               DELIMITED BY SIZE INTO REG-EXCEPCION
+           WRITE REG-EXCEPCION
+           MOVE SPACES TO REG-EXCEPCION
+           WRITE REG-EXCEPCION.
+
+      * ESCRIBE UNA LINEA YA ARMADA EN REG-EXCEPCION AL REPORTE DE
+      * EXCEPCIONES; LOS PARRAFOS QUE DETECTAN UNA EXCEPCION LLENAN
+      * REG-EXCEPCION Y LLAMAN A ESTE PARRAFO PARA NO REPETIR EL
+      * OPEN/WRITE EN CADA UNO.
+       129-ESCRIBIR-EXCEPCION.
+           WRITE REG-EXCEPCION.
 
        200-PROCESAR-ARCHIVOS.
       * LOGICA CLASICA DE CRUZADO: COMPARAR CLAVES
            PERFORM UNTIL FIN-MAESTRO AND FIN-MOVIMIENTOS
+               PERFORM 240-GRABAR-CHECKPOINT-SI-TOCA
                EVALUATE TRUE
                    WHEN CODIGO-MAESTRO < CODIGO-MOVIMIENTO
                        PERFORM 210-SOLO-EN-MAESTRO
@@ -141,34 +694,269 @@
                    WHEN CODIGO-MAESTRO = CODIGO-MOVIMIENTO
                        PERFORM 220-EN-AMBOS-ARCHIVOS
                        PERFORM 110-LEER-MAESTRO
-                       PERFORM 120-LEER-MOVIMIENTOS
 
                    WHEN CODIGO-MAESTRO > CODIGO-MOVIMIENTO
+      * 230 YA LEE, INTERNAMENTE, TODOS LOS MOVIMIENTOS QUE
+      * COMPARTEN EL MISMO CODIGO HUERFANO (IGUAL QUE 220 HACE
+      * PARA LOS QUE SI TIENEN MAESTRO), ASI QUE AQUI NO SE VUELVE
+      * A LEER MOVIMIENTOS.
                        PERFORM 230-SOLO-EN-MOVIMIENTOS
-                       PERFORM 120-LEER-MOVIMIENTOS
                END-EVALUATE
            END-PERFORM.
 
+      * CADA INTERVALO-CHECKPOINT CUENTAS MAESTRAS PROCESADAS SE
+      * GRABA UNA FOTO DE LOS CONTADORES: SI LA CORRIDA SE CAE
+      * DESPUES DE ESTE PUNTO, LA SIGUIENTE PUEDE REANUDAR AQUI
+      * EN LUGAR DE VOLVER A LEER TODO DESDE EL PRINCIPIO.
+       240-GRABAR-CHECKPOINT-SI-TOCA.
+           DIVIDE CONT-MAESTRO BY INTERVALO-CHECKPOINT
+               GIVING WK-COCIENTE-CHECKPOINT
+               REMAINDER WK-RESTO-CHECKPOINT
+
+           IF WK-RESTO-CHECKPOINT = 0 AND CONT-MAESTRO > 0
+               PERFORM 245-GRABAR-CHECKPOINT
+           END-IF.
+
+       245-GRABAR-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           MOVE CODIGO-MAESTRO          TO CK-CODIGO-MAESTRO
+           MOVE CODIGO-MOVIMIENTO       TO CK-CODIGO-MOVIMIENTO
+           MOVE CONT-MAESTRO            TO CK-CONT-MAESTRO
+           MOVE CONT-MOVIMIENTOS        TO CK-CONT-MOVIMIENTOS
+           MOVE CONT-COINCIDENCIAS      TO CK-CONT-COINCIDENCIAS
+           MOVE CONT-SOLO-MAESTRO       TO CK-CONT-SOLO-MAESTRO
+           MOVE CONT-SOLO-MOVIMIENTO    TO CK-CONT-SOLO-MOVIMIENTO
+           MOVE CONT-MOV-APLICADOS      TO CK-CONT-MOV-APLICADOS
+           MOVE CONT-MOV-INVALIDOS      TO CK-CONT-MOV-INVALIDOS
+           MOVE CLAVE-ANT-MAESTRO       TO CK-CLAVE-ANT-MAESTRO
+           MOVE CLAVE-ANT-MOVIMIENTO    TO CK-CLAVE-ANT-MOVIMIENTO
+           MOVE CONT-CARGOS             TO CK-CONT-CARGOS
+           MOVE CONT-ABONOS             TO CK-CONT-ABONOS
+           MOVE CONT-INTERESES          TO CK-CONT-INTERESES
+           MOVE CONT-MAESTRO-DUPLIC     TO CK-CONT-MAESTRO-DUPLIC
+           MOVE TOTAL-IMPORTE-CARGOS    TO CK-TOTAL-IMP-CARGOS
+           MOVE TOTAL-IMPORTE-ABONOS    TO CK-TOTAL-IMP-ABONOS
+           MOVE TOTAL-IMPORTE-INTERESES TO CK-TOTAL-IMP-INTERESES
+           MOVE SW-FIN-MAESTRO          TO CK-SW-FIN-MAESTRO
+           MOVE SW-FIN-MOVIMIENTOS      TO CK-SW-FIN-MOVIMIENTOS
+           WRITE REG-CHECKPOINT
+           CLOSE ARCHIVO-CHECKPOINT.
+
        210-SOLO-EN-MAESTRO.
            ADD 1 TO CONT-SOLO-MAESTRO
            MOVE CODIGO-MAESTRO TO LD-CODIGO
            MOVE NOMBRE-MAESTRO TO LD-NOMBRE
            MOVE "SOLO EN MAESTRO" TO LD-SITUACION
-           WRITE REG-SALIDA FROM LINEA-DETALLE.
+           WRITE REG-SALIDA FROM LINEA-DETALLE
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "CUENTA SIN MOVIMIENTOS, CODIGO: " CODIGO-MAESTRO
+               DELIMITED BY SIZE INTO REG-EXCEPCION
+           PERFORM 129-ESCRIBIR-EXCEPCION
+           PERFORM 215-TRASLADAR-MAESTRO.
+
+      * TRASLADA SIN CAMBIOS UNA CUENTA SIN MOVIMIENTOS AL MAESTRO
+      * DEL DIA SIGUIENTE.
+       215-TRASLADAR-MAESTRO.
+           MOVE CODIGO-MAESTRO TO CODIGO-MAESTRO-NUEVO
+           MOVE NOMBRE-MAESTRO TO NOMBRE-MAESTRO-NUEVO
+           MOVE SALDO-MAESTRO  TO SALDO-MAESTRO-NUEVO
+           WRITE REG-MAESTRO-NUEVO
+           PERFORM 218-VERIFICAR-ESCRITURA-MAESTRO-NUEVO
+           PERFORM 217-REGISTRAR-AUDITORIA.
+
+      * DEJA CONSTANCIA EN AUDITORIA.DAT DEL SALDO DE APERTURA Y DE
+      * CIERRE DE LA CUENTA EN ESTA CORRIDA.
+       217-REGISTRAR-AUDITORIA.
+           MOVE ID-EJECUCION       TO AUD-ID-EJECUCION
+           MOVE CODIGO-MAESTRO-NUEVO TO AUD-CODIGO
+           MOVE NOMBRE-MAESTRO-NUEVO TO AUD-NOMBRE
+           MOVE SALDO-MAESTRO       TO AUD-SALDO-APERTURA
+           MOVE SALDO-MAESTRO-NUEVO TO AUD-SALDO-CIERRE
+           WRITE REG-AUDITORIA.
+
+      * UN FS DISTINTO DE '00' AQUI (POR EJEMPLO 22, CLAVE DUPLICADA)
+      * SIGNIFICA QUE ESTA CUENTA YA SE HABIA GRABADO EN
+      * MAESTRO-NUEVO.DAT DENTRO DE ESTA MISMA CORRIDA -- SEÑAL DE
+      * QUE SE REPROCESO UN REGISTRO YA APLICADO. SE DETIENE EN VEZ
+      * DE SEGUIR CON EL SALDO YA DUPLICADO EN LOS TOTALES.
+       218-VERIFICAR-ESCRITURA-MAESTRO-NUEVO.
+           IF FS-MAESTRO-NUEVO NOT = '00'
+               DISPLAY "ERROR ESCRIBIENDO MAESTRO-NUEVO.DAT, CODIGO: "
+                       CODIGO-MAESTRO-NUEVO
+                       " FS: " FS-MAESTRO-NUEVO
+               STOP RUN
+           END-IF.
 
+      * UNA CUENTA PUEDE TRAER VARIOS MOVIMIENTOS (CARGOS Y ABONOS)
+      * EL MISMO DIA: SE ACUMULAN TODOS LOS QUE COMPARTEN EL CODIGO
+      * ANTES DE AVANZAR AL SIGUIENTE REGISTRO MAESTRO.
        220-EN-AMBOS-ARCHIVOS.
            ADD 1 TO CONT-COINCIDENCIAS
            MOVE CODIGO-MAESTRO TO LD-CODIGO
            MOVE NOMBRE-MAESTRO TO LD-NOMBRE
            MOVE "*** COINCIDENCIA ***" TO LD-SITUACION
-           WRITE REG-SALIDA FROM LINEA-DETALLE.
+           WRITE REG-SALIDA FROM LINEA-DETALLE
+
+           MOVE CODIGO-MAESTRO TO CODIGO-MAESTRO-NUEVO
+           MOVE NOMBRE-MAESTRO TO NOMBRE-MAESTRO-NUEVO
+           MOVE SALDO-MAESTRO  TO SALDO-MAESTRO-NUEVO
+           MOVE ZEROS TO SUBTOTAL-CARGOS-CTA SUBTOTAL-ABONOS-CTA
+
+           PERFORM 225-ACTUALIZAR-SALDO
+           PERFORM 120-LEER-MOVIMIENTOS
+           PERFORM UNTIL FIN-MOVIMIENTOS
+                   OR CODIGO-MOVIMIENTO NOT = CODIGO-MAESTRO
+               PERFORM 225-ACTUALIZAR-SALDO
+               PERFORM 120-LEER-MOVIMIENTOS
+           END-PERFORM
+
+           PERFORM 228-ESCRIBIR-SUBTOTAL
+           WRITE REG-MAESTRO-NUEVO
+           PERFORM 218-VERIFICAR-ESCRITURA-MAESTRO-NUEVO
+           PERFORM 217-REGISTRAR-AUDITORIA.
+
+      * APLICA EL IMPORTE DE UN MOVIMIENTO CONTRA EL SALDO ACUMULADO
+      * DE LA CUENTA (CARGO SUMA, ABONO RESTA, INTERES SE CALCULA
+      * SOBRE EL SALDO QUE LLEVA LA CUENTA HASTA ESTE MOMENTO). UN
+      * ABONO QUE DEJARIA EL SALDO EN NEGATIVO NO SE APLICA.
+       225-ACTUALIZAR-SALDO.
+           EVALUATE TRUE
+               WHEN ES-CARGO
+                   ADD 1 TO CONT-MOV-APLICADOS
+                   ADD IMPORTE-MOVIMIENTO TO SALDO-MAESTRO-NUEVO
+                   ADD IMPORTE-MOVIMIENTO TO SUBTOTAL-CARGOS-CTA
+                   ADD 1 TO CONT-CARGOS
+                   ADD IMPORTE-MOVIMIENTO TO TOTAL-IMPORTE-CARGOS
+               WHEN ES-ABONO
+                   IF IMPORTE-MOVIMIENTO > SALDO-MAESTRO-NUEVO
+                       PERFORM 227-RECHAZAR-POR-SALDO-NEGATIVO
+                   ELSE
+                       ADD 1 TO CONT-MOV-APLICADOS
+                       SUBTRACT IMPORTE-MOVIMIENTO
+                           FROM SALDO-MAESTRO-NUEVO
+                       ADD IMPORTE-MOVIMIENTO TO SUBTOTAL-ABONOS-CTA
+                       ADD 1 TO CONT-ABONOS
+                       ADD IMPORTE-MOVIMIENTO TO TOTAL-IMPORTE-ABONOS
+                   END-IF
+               WHEN ES-INTERES
+                   ADD 1 TO CONT-MOV-APLICADOS
+                   PERFORM 226-CALCULAR-INTERES
+                   ADD WK-IMPORTE-INTERES TO SALDO-MAESTRO-NUEVO
+                   ADD WK-IMPORTE-INTERES TO SUBTOTAL-CARGOS-CTA
+                   ADD 1 TO CONT-INTERESES
+                   ADD WK-IMPORTE-INTERES TO TOTAL-IMPORTE-INTERESES
+           END-EVALUATE.
+
+      * EL ABONO SE RECHAZA IGUAL QUE UN TIPO INVALIDO (SALE DEL
+      * ARCHIVO SIN APLICARSE NI CAER A SUSPENSA, ASI QUE ENTRA EN
+      * CONT-MOV-INVALIDOS PARA EL CUADRE DE CONTROL) Y QUEDA
+      * ANOTADO EN ERRORES-MOVIMIENTO.DAT PARA SU INVESTIGACION.
+       227-RECHAZAR-POR-SALDO-NEGATIVO.
+           ADD 1 TO CONT-MOV-INVALIDOS
+           MOVE SPACES TO REG-ERROR
+           STRING "CODIGO: " CODIGO-MAESTRO
+                  " ABONO RECHAZADO POR SALDO INSUFICIENTE"
+                  " IMPORTE: " IMPORTE-MOVIMIENTO
+                  " SALDO ACTUAL: " SALDO-MAESTRO-NUEVO
+                  " DESCRIPCION: " DESCRIPCION-MOVIMIENTO
+                  " LOTE: " LOTE-MOVIMIENTO
+                  DELIMITED BY SIZE INTO REG-ERROR
+           WRITE REG-ERROR
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "ABONO RECHAZADO POR SALDO INSUFICIENTE, CODIGO: "
+                  CODIGO-MAESTRO
+                  DELIMITED BY SIZE INTO REG-EXCEPCION
+           PERFORM 129-ESCRIBIR-EXCEPCION.
+
+      * EL IMPORTE DEL MOVIMIENTO DE INTERES EN MOVIMIENTOS.DAT NO SE
+      * USA: SE CALCULA SIEMPRE SOBRE EL SALDO QUE YA LLEVA LA CUENTA
+      * EN ESTE CRUZADO, PARA QUE REFLEJE LOS CARGOS Y ABONOS DEL DIA.
+       226-CALCULAR-INTERES.
+           MULTIPLY SALDO-MAESTRO-NUEVO BY TASA-INTERES
+               GIVING WK-IMPORTE-INTERES.
+
+      * IMPRIME EL SUBTOTAL DE CARGOS Y ABONOS APLICADOS A LA CUENTA.
+       228-ESCRIBIR-SUBTOTAL.
+           STRING "   SUBTOTAL CTA " CODIGO-MAESTRO
+                  " CARGOS: " SUBTOTAL-CARGOS-CTA
+                  " ABONOS: " SUBTOTAL-ABONOS-CTA
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA.
 
+      * UNA CUENTA HUERFANA PUEDE TRAER VARIOS MOVIMIENTOS EL MISMO
+      * DIA, IGUAL QUE UNA CUENTA CON MAESTRO EN 220: SE AGRUPAN
+      * TODOS LOS QUE COMPARTEN EL CODIGO EN UNA SOLA LINEA DE
+      * REPORTE/EXCEPCION CON SUBTOTAL, AUNQUE CADA UNO SE SIGUE
+      * MANDANDO POR SEPARADO A SUSPENSA.DAT CON SU PROPIO DETALLE.
        230-SOLO-EN-MOVIMIENTOS.
-           ADD 1 TO CONT-SOLO-MOVIMIENTO
            MOVE CODIGO-MOVIMIENTO TO LD-CODIGO
            MOVE "SIN NOMBRE" TO LD-NOMBRE
            MOVE "SOLO EN MOVIMIENTOS" TO LD-SITUACION
-           WRITE REG-SALIDA FROM LINEA-DETALLE.
+           WRITE REG-SALIDA FROM LINEA-DETALLE
+           MOVE SPACES TO REG-EXCEPCION
+           STRING "MOVIMIENTO SIN CUENTA MAESTRA, CODIGO: "
+                  CODIGO-MOVIMIENTO
+                  DELIMITED BY SIZE INTO REG-EXCEPCION
+           PERFORM 129-ESCRIBIR-EXCEPCION
+
+           MOVE CODIGO-MOVIMIENTO TO WK-CLAVE-SOLO-MOVIMIENTO
+           MOVE ZEROS TO WK-CONT-GRUPO-HUERFANO
+
+           ADD 1 TO CONT-SOLO-MOVIMIENTO
+           ADD 1 TO WK-CONT-GRUPO-HUERFANO
+           PERFORM 235-ENVIAR-A-SUSPENSA
+           PERFORM 120-LEER-MOVIMIENTOS
+           PERFORM UNTIL FIN-MOVIMIENTOS
+                   OR CODIGO-MOVIMIENTO NOT = WK-CLAVE-SOLO-MOVIMIENTO
+               ADD 1 TO CONT-SOLO-MOVIMIENTO
+               ADD 1 TO WK-CONT-GRUPO-HUERFANO
+               PERFORM 235-ENVIAR-A-SUSPENSA
+               PERFORM 120-LEER-MOVIMIENTOS
+           END-PERFORM
+
+           PERFORM 238-ESCRIBIR-SUBTOTAL-HUERFANO.
+
+      * IMPRIME CUANTOS MOVIMIENTOS HUERFANOS SE AGRUPARON BAJO EL
+      * MISMO CODIGO, IGUAL QUE 228 HACE PARA LAS CUENTAS CON
+      * MAESTRO.
+       238-ESCRIBIR-SUBTOTAL-HUERFANO.
+           STRING "   SUBTOTAL CTA " WK-CLAVE-SOLO-MOVIMIENTO
+                  " MOVIMIENTOS SIN MAESTRO: " WK-CONT-GRUPO-HUERFANO
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA.
+
+      * UN MOVIMIENTO SIN CUENTA MAESTRA NO SE PIERDE: SE MANDA
+      * COMPLETO A SUSPENSA.DAT PARA QUE BACK OFFICE LO INVESTIGUE.
+       235-ENVIAR-A-SUSPENSA.
+           MOVE CODIGO-MOVIMIENTO      TO CODIGO-SUSPENSA
+           MOVE TIPO-MOVIMIENTO        TO TIPO-SUSPENSA
+           MOVE IMPORTE-MOVIMIENTO     TO IMPORTE-SUSPENSA
+           MOVE DESCRIPCION-MOVIMIENTO TO DESCRIPCION-SUSPENSA
+           MOVE LOTE-MOVIMIENTO        TO LOTE-SUSPENSA
+           WRITE REG-SUSPENSA
+           PERFORM 236-ALTA-PENDIENTE.
+
+      * ADEMAS DE SUSPENSA.DAT, SE DEJA ARMADO UN ALTA PROVISIONAL
+      * EN PENDIENTES.DAT CON EL SALDO QUE TRAERIA LA CUENTA SI SE
+      * CONFIRMA COMO CLIENTE NUEVO (CARGO SUMA, ABONO RESTA).
+       236-ALTA-PENDIENTE.
+           MOVE CODIGO-MOVIMIENTO      TO CODIGO-PENDIENTE
+           MOVE "CLIENTE POR CONFIRMAR" TO NOMBRE-PENDIENTE
+           MOVE TIPO-MOVIMIENTO        TO TIPO-ORIGEN-PENDIENTE
+           MOVE DESCRIPCION-MOVIMIENTO TO DESCRIPCION-PENDIENTE
+           MOVE LOTE-MOVIMIENTO        TO LOTE-PENDIENTE
+           EVALUATE TRUE
+               WHEN ES-CARGO
+                   MOVE IMPORTE-MOVIMIENTO TO SALDO-PENDIENTE
+               WHEN ES-ABONO
+                   SUBTRACT IMPORTE-MOVIMIENTO FROM ZERO
+                       GIVING SALDO-PENDIENTE
+               WHEN ES-INTERES
+      * SIN CUENTA MAESTRA TODAVIA NO HAY SALDO SOBRE EL CUAL
+      * CALCULAR INTERES: EL ALTA PROVISIONAL QUEDA EN CERO.
+                   MOVE ZERO TO SALDO-PENDIENTE
+           END-EVALUATE
+           WRITE REG-PENDIENTE.
 
        300-FINALIZAR.
            MOVE SPACES TO REG-SALIDA
@@ -200,15 +988,95 @@
                   DELIMITED BY SIZE INTO REG-SALIDA
            WRITE REG-SALIDA
 
+           STRING "CODIGOS DUPLICADOS EN MAESTRO: "
+                  CONT-MAESTRO-DUPLIC
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+
            STRING "SOLO EN MOVIMIENTOS:          "
                   CONT-SOLO-MOVIMIENTO
                   DELIMITED BY SIZE INTO REG-SALIDA
            WRITE REG-SALIDA
 
+           STRING "MOVIMIENTOS RECHAZADOS:       "
+                  CONT-MOV-INVALIDOS
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+
+           MOVE SPACES TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           STRING "CARGOS APLICADOS:    " CONT-CARGOS
+                  " POR UN TOTAL DE " TOTAL-IMPORTE-CARGOS
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+
+           STRING "ABONOS APLICADOS:    " CONT-ABONOS
+                  " POR UN TOTAL DE " TOTAL-IMPORTE-ABONOS
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+
+           STRING "INTERESES APLICADOS: " CONT-INTERESES
+                  " POR UN TOTAL DE " TOTAL-IMPORTE-INTERESES
+                  DELIMITED BY SIZE INTO REG-SALIDA
+           WRITE REG-SALIDA
+
+           PERFORM 310-VERIFICAR-CUADRE
+           PERFORM 320-LIMPIAR-CHECKPOINT
+
            CLOSE ARCHIVO-MAESTRO
                  ARCHIVO-MOVIMIENTOS
                  ARCHIVO-SALIDA
+                 ARCHIVO-MAESTRO-NUEVO
+                 ARCHIVO-SUSPENSA
+                 ARCHIVO-ERRORES
+                 ARCHIVO-PENDIENTES
+                 ARCHIVO-EXCEPCIONES
+                 ARCHIVO-AUDITORIA
 
            DISPLAY "PROCESO FINALIZADO CORRECTAMENTE"
            DISPLAY "COINCIDENCIAS: " CONT-COINCIDENCIAS
-           DISPLAY "REPORTE GENERADO EN: REPORTE.TXT".
+           DISPLAY "REPORTE GENERADO EN: REPORTE.TXT"
+           DISPLAY "MAESTRO ACTUALIZADO EN: MAESTRO-NUEVO.DAT".
+
+      * CUADRA LOS CONTADORES DEL CRUZADO ANTES DE DAR EL PROCESO
+      * POR BUENO: LO QUE SALIO DEL MAESTRO Y DE MOVIMIENTOS TIENE
+      * QUE EXPLICARSE ENTRE COINCIDENCIAS Y LOS "SOLO EN".
+       310-VERIFICAR-CUADRE.
+           MOVE 'S' TO SW-CUADRE-OK
+
+           IF CONT-COINCIDENCIAS + CONT-SOLO-MAESTRO
+                   NOT = CONT-MAESTRO
+               MOVE 'N' TO SW-CUADRE-OK
+           END-IF
+
+      * UNA CUENTA PUEDE TRAER VARIOS MOVIMIENTOS, ASI QUE EL LADO
+      * DE MOVIMIENTOS SE CUADRA CONTRA LOS REALMENTE APLICADOS,
+      * NO CONTRA EL NUMERO DE CUENTAS COINCIDENTES. LOS RECHAZADOS
+      * POR TIPO INVALIDO TAMBIEN SALIERON DEL ARCHIVO Y DEBEN
+      * EXPLICARSE EN LA ECUACION.
+           IF CONT-MOV-APLICADOS + CONT-SOLO-MOVIMIENTO
+                   + CONT-MOV-INVALIDOS
+                   NOT = CONT-MOVIMIENTOS
+               MOVE 'N' TO SW-CUADRE-OK
+           END-IF
+
+           MOVE SPACES TO REG-SALIDA
+           WRITE REG-SALIDA
+
+           IF CUADRE-OK
+               MOVE "CUADRE DE CONTROL: CORRECTO" TO REG-SALIDA
+               WRITE REG-SALIDA
+           ELSE
+               MOVE "*** CUADRE DE CONTROL: OUT OF BALANCE ***"
+                   TO REG-SALIDA
+               WRITE REG-SALIDA
+               DISPLAY "*** CUADRE DE CONTROL: OUT OF BALANCE ***"
+           END-IF.
+
+      * LA CORRIDA TERMINO BIEN: SE VACIA CHECKPOINT.DAT PARA QUE
+      * LA PROXIMA EJECUCION EMPIECE DESDE CERO EN LUGAR DE
+      * REANUDAR UNA CORRIDA QUE YA QUEDO COMPLETA.
+       320-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT ARCHIVO-CHECKPOINT
+           CLOSE ARCHIVO-CHECKPOINT.
