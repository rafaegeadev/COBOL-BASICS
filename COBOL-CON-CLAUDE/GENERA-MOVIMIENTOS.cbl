@@ -23,35 +23,26 @@
            05 CODIGO-MOVIMIENTO    PIC 9(5).
            05 TIPO-MOVIMIENTO      PIC X(01).
            05 IMPORTE-MOVIMIENTO   PIC 9(7)V99.
+           05 DESCRIPCION-MOVIMIENTO PIC X(20).
+           05 LOTE-MOVIMIENTO      PIC X(08).
 
        WORKING-STORAGE SECTION.
        01  FS-MOVIMIENTOS          PIC XX.
 
-       01  CONTADOR                PIC 9(3) VALUE ZEROS.
-
-       01  TABLA-MOVIMIENTOS.
-      * CODIGO (5) + TIPO (1) + IMPORTE (9) = 15 caracteres
-           05 FILLER PIC X(15) VALUE "00001C000100000".
-           05 FILLER PIC X(15) VALUE "00002A000050000".
-           05 FILLER PIC X(15) VALUE "00003C000250000".
-           05 FILLER PIC X(15) VALUE "00005A000200000".
-           05 FILLER PIC X(15) VALUE "00007C000150000".
-           05 FILLER PIC X(15) VALUE "00008A000300000".
-           05 FILLER PIC X(15) VALUE "00010C000450000".
-           05 FILLER PIC X(15) VALUE "00012A000100000".
-           05 FILLER PIC X(15) VALUE "00015C000080000".
-           05 FILLER PIC X(15) VALUE "00018A000120000".
-           05 FILLER PIC X(15) VALUE "00020C000350000".
-           05 FILLER PIC X(15) VALUE "00022A000500000".
-           05 FILLER PIC X(15) VALUE "00025C000280000".
-
-       01  TABLA-MOVIMIENTOS-R REDEFINES TABLA-MOVIMIENTOS.
-           05 MOVIMIENTO OCCURS 13 TIMES.
-              10 COD-MOV           PIC 9(5).
-              10 TIPO-MOV          PIC X(01).
-              10 IMP-MOV           PIC 9(9).
-
-       01  INDICE                  PIC 99.
+       01  CONTADOR                PIC 9(5) VALUE ZEROS.
+
+       01  INDICE                  PIC 9(5).
+
+      * CANTIDAD DE MOVIMIENTOS A GENERAR, SOLICITADA AL OPERADOR
+      * EN LUGAR DE DEPENDER DE UNA TABLA FIJA DE 13 FILAS.
+       01  PARAMETROS-GENERACION.
+           05 WK-CANTIDAD-MOVIMIENTOS PIC 9(5) VALUE ZEROS.
+           05 WK-LOTE-IDENTIFICADOR   PIC X(08) VALUE SPACES.
+
+       01  VARIABLES-DE-CALCULO.
+           05 WK-COCIENTE-TIPO      PIC 9(5).
+           05 WK-RESTO-TIPO         PIC 9(5).
+           05 WK-BASE-IMPORTE       PIC 9(9).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -66,6 +57,20 @@
            DISPLAY "========================================".
            DISPLAY " ".
 
+           DISPLAY "CANTIDAD DE MOVIMIENTOS A GENERAR: "
+           ACCEPT WK-CANTIDAD-MOVIMIENTOS
+
+           IF WK-CANTIDAD-MOVIMIENTOS = ZERO
+               MOVE 13 TO WK-CANTIDAD-MOVIMIENTOS
+           END-IF
+
+           DISPLAY "IDENTIFICADOR DE LOTE (8 CARACTERES): "
+           ACCEPT WK-LOTE-IDENTIFICADOR
+
+           IF WK-LOTE-IDENTIFICADOR = SPACES
+               MOVE "LOTE0001" TO WK-LOTE-IDENTIFICADOR
+           END-IF
+
            OPEN OUTPUT ARCHIVO-MOVIMIENTOS
 
            IF FS-MOVIMIENTOS NOT = '00'
@@ -75,15 +80,31 @@
 
            DISPLAY "Archivo MOVIMIENTOS.DAT abierto correctamente".
 
+      * GENERA CODIGOS CORRELATIVOS EMPEZANDO EN 1, ALTERNANDO
+      * CARGO/ABONO, CON UN IMPORTE QUE CRECE CON EL INDICE.
        200-GENERAR-REGISTROS.
            PERFORM VARYING INDICE FROM 1 BY 1
-                   UNTIL INDICE > 13
+                   UNTIL INDICE > WK-CANTIDAD-MOVIMIENTOS
+
+               MOVE INDICE TO CODIGO-MOVIMIENTO
+
+               DIVIDE INDICE BY 2
+                   GIVING WK-COCIENTE-TIPO
+                   REMAINDER WK-RESTO-TIPO
+               IF WK-RESTO-TIPO = 0
+                   MOVE 'A' TO TIPO-MOVIMIENTO
+               ELSE
+                   MOVE 'C' TO TIPO-MOVIMIENTO
+               END-IF
+
+               MULTIPLY INDICE BY 100 GIVING WK-BASE-IMPORTE
+               ADD 50 TO WK-BASE-IMPORTE GIVING IMPORTE-MOVIMIENTO
+
+               MOVE SPACES TO DESCRIPCION-MOVIMIENTO
+               STRING "MOVIMIENTO GENERADO " INDICE
+                   DELIMITED BY SIZE INTO DESCRIPCION-MOVIMIENTO
 
-               MOVE COD-MOV(INDICE)  TO CODIGO-MOVIMIENTO
-               MOVE TIPO-MOV(INDICE) TO TIPO-MOVIMIENTO
-      * Dividir por 100 para ajustar los decimales
-               DIVIDE IMP-MOV(INDICE) BY 100
-                   GIVING IMPORTE-MOVIMIENTO
+               MOVE WK-LOTE-IDENTIFICADOR TO LOTE-MOVIMIENTO
 
                WRITE REG-MOVIMIENTOS
 
@@ -106,6 +127,7 @@
            DISPLAY "  PROCESO FINALIZADO".
            DISPLAY "========================================".
            DISPLAY "Total movimientos creados: " CONTADOR.
+           DISPLAY "Identificador de lote: " WK-LOTE-IDENTIFICADOR.
            DISPLAY "Archivo generado: MOVIMIENTOS.DAT".
            DISPLAY " ".
            DISPLAY "NOTA: Algunos codigos existen en MAESTRO".
