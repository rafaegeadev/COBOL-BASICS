@@ -17,212 +17,91 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WK-I                     PIC 9           VALUE ZERO.
-       01 WK-NUMEROS               OCCURS          7 TIMES.
+       77 WK-I                     PIC 9(3)        VALUE ZERO.
+       77 WK-MAX-CELDAS            PIC 9(3)        VALUE 50.
+       77 WK-ENTRADA               PIC X(2)        VALUE SPACES.
+       01 WK-NUMEROS               OCCURS 1 TO 50 TIMES
+                                    DEPENDING ON WK-I
+                                    INDEXED BY IDX.
            05 WK-NUMERO            PIC 9(2).
        77 RESULTADO-SUMA           PIC 9(4)       VALUE ZEROES.
        PROCEDURE DIVISION.
+           PERFORM SOLICITAR-CELDAS
+           PERFORM INICIALIZAR-ARRAY
+           PERFORM SOLICITAR-NUMEROS
+           PERFORM CREAR-TABLA
+           PERFORM MOSTRAR-TABLA
+           STOP RUN
+           .
 
 
-       INICIALIZAR-ARRAY.
-           MOVE ZERO       TO          WK-NUMERO(1)
-           MOVE ZERO       TO          WK-NUMERO(2)
-           MOVE ZERO       TO          WK-NUMERO(3)
-           MOVE ZERO       TO          WK-NUMERO(4)
-           MOVE ZERO       TO          WK-NUMERO(5)
-           MOVE ZERO       TO          WK-NUMERO(6)
-           MOVE ZERO       TO          WK-NUMERO(7)
-           .
        SOLICITAR-CELDAS.
            DISPLAY
            "VAMOS A CREAR UNA ARRAY"
            DISPLAY
-           "INTRODUCE UN NÚMERO DE CELDAS NO MAYOR QUE 7"
+           "INTRODUCE UN NÚMERO DE CELDAS (1 A " WK-MAX-CELDAS ")"
            ACCEPT WK-I
+           IF WK-I < 1 OR WK-I > WK-MAX-CELDAS
+               DISPLAY
+               "NUMERO FUERA DE RANGO"
+               PERFORM SOLICITAR-CELDAS
+           END-IF
+           .
+       INICIALIZAR-ARRAY.
+           PERFORM INICIALIZAR-UNA-CELDA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WK-I
+           .
+       INICIALIZAR-UNA-CELDA.
+           MOVE ZERO TO WK-NUMERO(IDX)
            .
        SOLICITAR-NUMEROS.
-           EVALUATE TRUE
-           WHEN WK-I = 1
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 1"
-               ACCEPT WK-NUMERO(1)
-           WHEN WK-I = 2
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 1"
-               ACCEPT WK-NUMERO(1)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 2"
-               ACCEPT WK-NUMERO(2)
-           WHEN WK-I = 3
-           DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 1"
-               ACCEPT WK-NUMERO(1)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 2"
-               ACCEPT WK-NUMERO(2)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 3"
-               ACCEPT WK-NUMERO(3)
-           WHEN WK-I = 4
-           DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 1"
-               ACCEPT WK-NUMERO(1)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 2"
-               ACCEPT WK-NUMERO(2)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 3"
-               ACCEPT WK-NUMERO(3)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 4"
-               ACCEPT WK-NUMERO(4)
-           WHEN WK-I = 5
-           DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 1"
-               ACCEPT WK-NUMERO(1)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 2"
-               ACCEPT WK-NUMERO(2)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 3"
-               ACCEPT WK-NUMERO(3)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 4"
-               ACCEPT WK-NUMERO(4)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 5"
-               ACCEPT WK-NUMERO(5)
-           WHEN WK-I = 6
-           DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 1"
-               ACCEPT WK-NUMERO(1)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 2"
-               ACCEPT WK-NUMERO(2)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 3"
-               ACCEPT WK-NUMERO(3)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 4"
-               ACCEPT WK-NUMERO(4)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 5"
-               ACCEPT WK-NUMERO(5)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 6"
-               ACCEPT WK-NUMERO(6)
-           WHEN WK-I = 7
+           PERFORM SOLICITAR-UNA-CELDA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WK-I
+           .
+       SOLICITAR-UNA-CELDA.
            DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 1"
-               ACCEPT WK-NUMERO(1)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 2"
-               ACCEPT WK-NUMERO(2)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 3"
-               ACCEPT WK-NUMERO(3)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 4"
-               ACCEPT WK-NUMERO(4)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 5"
-               ACCEPT WK-NUMERO(5)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 6"
-               ACCEPT WK-NUMERO(6)
-               DISPLAY
-               "INTRODUCE EL VALOR DE LA CELDA 7"
-               ACCEPT WK-NUMERO(7)
-           WHEN OTHER
-               DISPLAY
-               "NUMERO FUERA DE RANGO"
+           "INTRODUCE EL VALOR DE LA CELDA " IDX
+           PERFORM VALIDAR-ENTRADA
+           MOVE WK-ENTRADA TO WK-NUMERO(IDX)
+           .
+       VALIDAR-ENTRADA.
+           ACCEPT WK-ENTRADA
+           PERFORM UNTIL
+               (WK-ENTRADA(2:1) = SPACE AND WK-ENTRADA(1:1) IS NUMERIC)
+               OR WK-ENTRADA IS NUMERIC
+               DISPLAY
+               "ENTRADA NO NUMÉRICA, INTÉNTALO DE NUEVO"
+               ACCEPT WK-ENTRADA
+           END-PERFORM
            .
        CREAR-TABLA.
            DISPLAY
            "CREANDO ARRAY... "
-           EVALUATE TRUE
-           WHEN WK-I = 1
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-           WHEN WK-I = 2
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-           WHEN WK-I = 3
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-           WHEN WK-I = 4
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-           WHEN WK-I = 5
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-           WHEN WK-I = 6
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-           WHEN WK-I = 7
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-               MOVE WK-NUMERO(1)           TO WK-NUMERO(1)
-           WHEN OTHER
-               DISPLAY
-               "NUMERO FUERA DE RANGO"
-               .
+           PERFORM COPIAR-UNA-CELDA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WK-I
+           .
+       COPIAR-UNA-CELDA.
+           MOVE WK-NUMERO(IDX) TO WK-NUMERO(IDX)
+           .
 
 
        MOSTRAR-TABLA.
            DISPLAY
            "TU ARRAY ES: "
-           EVALUATE TRUE
-           WHEN WK-I = 1
-               DISPLAY WK-NUMERO(1)
-           WHEN WK-I = 2
-               DISPLAY WK-NUMERO(1) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(2)
-           WHEN WK-I = 3
-               DISPLAY WK-NUMERO(1) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(2) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(3)
-           WHEN WK-I = 4
-               DISPLAY WK-NUMERO(1) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(2) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(3) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(4)
-           WHEN WK-I = 5
-               DISPLAY WK-NUMERO(1) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(2) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(3) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(4) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(5)
-           WHEN WK-I = 6
-               DISPLAY WK-NUMERO(1) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(2) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(3) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(4) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(5) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(6)
-           WHEN WK-I = 7
-               DISPLAY WK-NUMERO(1) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(2) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(3) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(4) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(5) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(6) ", " WITH NO ADVANCING
-               DISPLAY WK-NUMERO(7)
-           WHEN OTHER
-               DISPLAY
-               "NUMERO FUERA DE RANGO"
-               .
+           PERFORM MOSTRAR-UNA-CELDA
+               VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WK-I
+           DISPLAY " "
+           .
+       MOSTRAR-UNA-CELDA.
+           DISPLAY WK-NUMERO(IDX) WITH NO ADVANCING
+           IF IDX < WK-I
+               DISPLAY ", " WITH NO ADVANCING
+           END-IF
+           .
 
 
        END PROGRAM YOUR-PROGRAM-NAME.
